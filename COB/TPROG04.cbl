@@ -0,0 +1,529 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TPROG04.
+000300 AUTHOR.        COMPUWARE ISPW TRAINING.
+000400 DATE-WRITTEN.  AUGUST 9TH, 2026.
+000500 DATE-COMPILED.
+000600
+000700********************************************************
+000800* THIS PROGRAM APPLIES ADD/CHANGE/DELETE TRANSACTIONS
+000900*      (TRANFILE) TO THE EMP TABLE EXTRACT (EMPFILE),
+001000*      KEYED ON EMP-TB-NAME/EMP-TB-REGION, PRODUCING AN
+001100*      UPDATED EXTRACT (NEWEMP) AND A BEFORE/AFTER AUDIT
+001200*      LISTING OF EVERY CHANGE (AUDITFILE).
+001300*
+001400*      THIS IS A CLASSIC MATCH/MERGE MASTER UPDATE -
+001500*      EMPFILE AND TRANFILE MUST BOTH BE SORTED ASCENDING ON
+001600*      THE SAME KEY, EMP-TB-NAME AS THE MAJOR (HIGH-ORDER)
+001605*      FIELD AND EMP-TB-REGION AS THE MINOR (LOW-ORDER) FIELD
+001610*      WITHIN IT - I.E. ASCENDING BY EMP-TB-REGION WITHIN
+001615*      EMP-TB-NAME - MATCHING THE ORDER MK-NAME/MK-REGION AND
+001620*      TK-NAME/TK-REGION ARE COMPARED IN BELOW.  A SORT STEP
+001625*      FEEDING THIS PROGRAM MUST USE SORT FIELDS=(1,15,CH,A,
+001630*      16,5,CH,A) AGAINST BOTH EMPFILE'S AND TRANFILE'S INPUT
+001635*      SO THE TWO CAN BE READ TOGETHER ON A SINGLE PASS.  KEYS
+001640*      ARE DRIVEN TO HIGH-VALUES AT END OF FILE SO THE MATCH
+002000*      LOGIC DRAINS BOTH FILES WITHOUT SPECIAL-CASING EOF.
+002100*
+002200*      A TRANSACTION KEY NOT FOUND ON THE MASTER IS
+002300*      APPLIED IF IT IS AN ADD, OTHERWISE IT IS REPORTED
+002400*      AS NOT FOUND.  AN ADD AGAINST AN EXISTING KEY IS
+002500*      REPORTED AS A DUPLICATE AND NOT APPLIED.
+002600*
+002700*      AND COPYLIBS   EMPREC    (EMP MASTER EXTRACT LAYOUT)
+002800*                     EMPTRAN   (TRANSACTION LAYOUT)
+002900* ======================================================
+003000*  ISPW (TM)
+003100*  COPYRIGHT (C) 1986-2016 COMPUWARE CORPORATION.
+003200*  UNPUBLISHED RIGHTS RESERVED UNDER THE COPYRIGHT
+003300*  LAWS OF THE UNITED STATES.
+003400*
+003500* ======================================================
+003600*                   MODIFICATION  LOG
+003700*
+003800*  DD/MM/YY  PROGRAMMER  CHANGES
+003900*  ********  **********  *******
+004000*  09/08/26  ISPW        NEW PROGRAM - EMP MAINTENANCE
+004100* ======================================================
+004200 ENVIRONMENT DIVISION.
+004300 CONFIGURATION SECTION.
+004400 SOURCE-COMPUTER. IBM-370.
+004500 OBJECT-COMPUTER. IBM-370.
+004600
+004700 INPUT-OUTPUT SECTION.
+004800 FILE-CONTROL.
+004900
+005000*****************************************************
+005100*  FILES USED:
+005200*   EMPFILE   OLD EMP MASTER EXTRACT, DCLEMP LAYOUT,
+005300*             SORTED ASCENDING BY EMP-TB-REGION WITHIN
+005305*             EMP-TB-NAME (SEE THE HEADER COMMENT ABOVE)
+005400*   TRANFILE  ADD/CHANGE/DELETE TRANSACTIONS, SORTED
+005500*             THE SAME WAY
+005600*   NEWEMP    THE UPDATED EMP MASTER EXTRACT
+005700*   AUDITFILE THE PRINTED BEFORE/AFTER AUDIT LISTING
+005800*****************************************************
+005900     SELECT EMPFILE   ASSIGN UT-S-EMPIN
+006000       ORGANIZATION IS SEQUENTIAL
+006100       ACCESS IS SEQUENTIAL.
+006200
+006300     SELECT TRANFILE  ASSIGN UT-S-EMPTRAN
+006400       ORGANIZATION IS SEQUENTIAL
+006500       ACCESS IS SEQUENTIAL.
+006600
+006700     SELECT NEWEMP    ASSIGN UT-S-EMPOUT
+006800       ORGANIZATION IS SEQUENTIAL
+006900       ACCESS IS SEQUENTIAL.
+007000
+007100     SELECT AUDITFILE ASSIGN UT-S-AUDIT
+007200       ORGANIZATION IS SEQUENTIAL
+007300       ACCESS IS SEQUENTIAL.
+007400
+007500 DATA DIVISION.
+007600
+007700 FILE SECTION.
+007800
+007900 FD  EMPFILE
+008000     LABEL RECORDS OMITTED
+008100     BLOCK CONTAINS 0 RECORDS
+008200     RECORDING MODE IS F
+008300     DATA RECORD IS DCLEMP.
+008400
+008500     COPY EMPREC.
+008600
+008700 FD  TRANFILE
+008800     LABEL RECORDS OMITTED
+008900     BLOCK CONTAINS 0 RECORDS
+009000     RECORDING MODE IS F
+009100     DATA RECORD IS EMP-TRAN-RECORD.
+009200
+009300     COPY EMPTRAN.
+009400
+009500 FD  NEWEMP
+009600     LABEL RECORDS OMITTED
+009700     BLOCK CONTAINS 0 RECORDS
+009800     RECORDING MODE IS F
+009900     DATA RECORD IS NEWEMP-REC.
+010000
+010100 01  NEWEMP-REC                PIC X(50).
+010200
+010300 FD  AUDITFILE
+010400     LABEL RECORDS OMITTED
+010500     BLOCK CONTAINS 0 RECORDS
+010600     RECORDING MODE IS F
+010700     DATA RECORD IS AUD-OUTPUT-REC.
+010800
+010900 01  AUD-OUTPUT-REC.
+011000     05  AUD-CC            PIC X(01).
+011100     05  AUD-LINE          PIC X(132).
+011200
+011300 WORKING-STORAGE SECTION.
+011400****************************************************
+011500****    REPORT LINE LAYOUTS - BOXED HEADER STYLE
+011600****    (SAME STAR-LINE / BODY-LINE STYLE AS THE
+011700****     TPROG01 OUTFILE REPORT USES)
+011800****************************************************
+011900 01  AUD-STAR-LINE.
+012000     05  FILLER            PIC X(01) VALUE SPACE.
+012100     05  FILLER            PIC X(132) VALUE ALL '*'.
+012200
+012300 01  AUD-TITLE-LINE.
+012400     05  FILLER            PIC X(01) VALUE SPACE.
+012500     05  FILLER            PIC X(132) VALUE
+012600         'EMP TABLE MAINTENANCE AUDIT LISTING'.
+012700
+012800 01  AUD-COLUMN-LINE.
+012900     05  FILLER            PIC X(01) VALUE SPACE.
+013000     05  FILLER            PIC X(15) VALUE 'EMPLOYEE NAME'.
+013100     05  FILLER            PIC X(02) VALUE SPACES.
+013200     05  FILLER            PIC X(05) VALUE 'REGN'.
+013300     05  FILLER            PIC X(02) VALUE SPACES.
+013400     05  FILLER            PIC X(10) VALUE 'ACTION'.
+013500     05  FILLER            PIC X(02) VALUE SPACES.
+013600     05  FILLER            PIC X(20) VALUE 'STATUS'.
+013700     05  FILLER            PIC X(75) VALUE SPACES.
+013800
+013900 01  AUD-DETAIL-HEADER.
+014000     05  FILLER            PIC X(01) VALUE SPACE.
+014100     05  AUD-DH-NAME       PIC X(15).
+014200     05  FILLER            PIC X(02) VALUE SPACES.
+014300     05  AUD-DH-REGION     PIC X(05).
+014400     05  FILLER            PIC X(02) VALUE SPACES.
+014500     05  AUD-DH-ACTION     PIC X(10).
+014600     05  FILLER            PIC X(02) VALUE SPACES.
+014700     05  AUD-DH-STATUS     PIC X(20).
+014800     05  FILLER            PIC X(75) VALUE SPACES.
+014900
+015000 01  AUD-BEFORE-AFTER-LINE.
+015100     05  FILLER            PIC X(01) VALUE SPACE.
+015200     05  AUD-BA-LABEL      PIC X(08).
+015300     05  FILLER            PIC X(02) VALUE SPACES.
+015400     05  AUD-BA-TYPE       PIC X(01).
+015500     05  FILLER            PIC X(03) VALUE SPACES.
+015600     05  AUD-BA-YRS        PIC ZZZ,ZZZ,ZZ9.
+015700     05  FILLER            PIC X(03) VALUE SPACES.
+015800     05  AUD-BA-WAGES      PIC X(08).
+015900     05  FILLER            PIC X(03) VALUE SPACES.
+016000     05  AUD-BA-OT         PIC X(08).
+016100     05  FILLER            PIC X(03) VALUE SPACES.
+016200     05  AUD-BA-COMM       PIC X(08).
+016300     05  FILLER            PIC X(74) VALUE SPACES.
+016400
+016500 01  AUD-TRAILER-LINE.
+016600     05  FILLER            PIC X(01) VALUE SPACE.
+016700     05  AUD-T-LABEL       PIC X(30) VALUE SPACES.
+016800     05  AUD-T-COUNT       PIC ZZZ,ZZ9.
+016900     05  FILLER            PIC X(95) VALUE SPACES.
+017000
+017100****************************************************
+017200****    MATCH/MERGE KEYS
+017300****************************************************
+017400 01  MASTER-KEY-WORK.
+017500     05  MK-NAME           PIC X(15).
+017600     05  MK-REGION         PIC X(05).
+017700
+017800 01  TRAN-KEY-WORK.
+017900     05  TK-NAME           PIC X(15).
+018000     05  TK-REGION         PIC X(05).
+018010
+018015****************************************************
+018020****    NEW MASTER ROW FOR AN ADD AGAINST A KEY NOT ON
+018025****    THE MASTER (2400-PROCESS-NO-MASTER).  BUILT HERE,
+018030****    NOT IN DCLEMP - DCLEMP AT THAT POINT STILL HOLDS
+018035****    THE NEXT UNPROCESSED MASTER ROW (MASTER-KEY-WORK
+018040****    IS STRICTLY GREATER THAN THE TRANSACTION'S KEY,
+018045****    WHICH IS WHY 2400 RAN INSTEAD OF 2300/2500), SO
+018050****    OVERWRITING DCLEMP WOULD LOSE THAT PENDING ROW.
+018055****************************************************
+018060 01  NEW-MASTER-ROW.
+018065     05  NM-NAME               PIC X(15).
+018070     05  NM-REGION             PIC X(05).
+018075     05  NM-TYPE               PIC X(01).
+018080     05  NM-YRS-SERVICE        PIC S9(9)V USAGE COMP-3.
+018085     05  NM-WAGES              PIC X(08).
+018090     05  NM-OT                 PIC X(08).
+018095     05  NM-COMM               PIC X(08).
+018100
+018200****************************************************
+018300****    BEFORE-IMAGE HOLDING AREA
+018400****************************************************
+018500 01  BEFORE-TYPE           PIC X(01).
+018600 01  BEFORE-YRS-SERVICE    PIC S9(9)V USAGE COMP-3.
+018700 01  BEFORE-WAGES          PIC X(08).
+018800 01  BEFORE-OT             PIC X(08).
+018900 01  BEFORE-COMM           PIC X(08).
+019000
+019100****************************************************
+019200****    SWITCHES AND COUNTERS
+019300****************************************************
+019400 77  EMPFILE-EOF-SW        PIC X(01) VALUE 'N'.
+019500     88  EMPFILE-EOF                 VALUE 'Y'.
+019600
+019700 77  TRANFILE-EOF-SW       PIC X(01) VALUE 'N'.
+019800     88  TRANFILE-EOF                VALUE 'Y'.
+019900
+020000 77  ADD-COUNT             PIC 9(07) VALUE ZERO.
+020100 77  CHANGE-COUNT          PIC 9(07) VALUE ZERO.
+020200 77  DELETE-COUNT          PIC 9(07) VALUE ZERO.
+020300 77  ERROR-COUNT           PIC 9(07) VALUE ZERO.
+020400
+020500 PROCEDURE DIVISION.
+020600
+020700 0000-MAINLINE.
+020800
+020900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+021000     PERFORM 2000-PROCESS-MATCH THRU 2000-EXIT
+021100        UNTIL MASTER-KEY-WORK = HIGH-VALUES
+021200           AND TRAN-KEY-WORK = HIGH-VALUES.
+021300     PERFORM 3000-FINISH-REPORT THRU 3000-EXIT.
+021400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+021500     GOBACK.
+021600
+021700 1000-INITIALIZE.
+021800
+021900     OPEN INPUT  EMPFILE.
+022000     OPEN INPUT  TRANFILE.
+022100     OPEN OUTPUT NEWEMP.
+022200     OPEN OUTPUT AUDITFILE.
+022300
+022400     MOVE SPACES TO AUD-CC.
+022500     MOVE AUD-STAR-LINE TO AUD-OUTPUT-REC.
+022600     WRITE AUD-OUTPUT-REC.
+022700     WRITE AUD-OUTPUT-REC.
+022800     WRITE AUD-OUTPUT-REC.
+022900
+023000     MOVE AUD-TITLE-LINE TO AUD-OUTPUT-REC.
+023100     WRITE AUD-OUTPUT-REC.
+023200     WRITE AUD-OUTPUT-REC.
+023300
+023400     MOVE AUD-COLUMN-LINE TO AUD-OUTPUT-REC.
+023500     WRITE AUD-OUTPUT-REC.
+023600     WRITE AUD-OUTPUT-REC.
+023700
+023800     PERFORM 2100-READ-EMPFILE  THRU 2100-EXIT.
+023900     PERFORM 2200-READ-TRANFILE THRU 2200-EXIT.
+024000
+024100 1000-EXIT.
+024200     EXIT.
+024300
+024400 2000-PROCESS-MATCH.
+024500
+024600     EVALUATE TRUE
+024700        WHEN MASTER-KEY-WORK < TRAN-KEY-WORK
+024800           PERFORM 2300-WRITE-MASTER-UNCHANGED
+024900              THRU 2300-EXIT
+025000           PERFORM 2100-READ-EMPFILE THRU 2100-EXIT
+025100        WHEN MASTER-KEY-WORK > TRAN-KEY-WORK
+025200           PERFORM 2400-PROCESS-NO-MASTER
+025300              THRU 2400-EXIT
+025400           PERFORM 2200-READ-TRANFILE THRU 2200-EXIT
+025500        WHEN OTHER
+025600           PERFORM 2500-PROCESS-MATCHED-KEY
+025700              THRU 2500-EXIT
+025800           PERFORM 2100-READ-EMPFILE  THRU 2100-EXIT
+025900           PERFORM 2200-READ-TRANFILE THRU 2200-EXIT
+026000     END-EVALUATE.
+026100
+026200 2000-EXIT.
+026300     EXIT.
+026400
+026500 2100-READ-EMPFILE.
+026600
+026700     READ EMPFILE
+026800        AT END
+026900           MOVE 'Y' TO EMPFILE-EOF-SW
+027000           MOVE HIGH-VALUES TO MASTER-KEY-WORK
+027100        NOT AT END
+027200           MOVE EMP-TB-NAME   TO MK-NAME
+027300           MOVE EMP-TB-REGION TO MK-REGION
+027400     END-READ.
+027500
+027600 2100-EXIT.
+027700     EXIT.
+027800
+027900 2200-READ-TRANFILE.
+028000
+028100     READ TRANFILE
+028200        AT END
+028300           MOVE 'Y' TO TRANFILE-EOF-SW
+028400           MOVE HIGH-VALUES TO TRAN-KEY-WORK
+028500        NOT AT END
+028600           MOVE EMP-TRAN-NAME   TO TK-NAME
+028700           MOVE EMP-TRAN-REGION TO TK-REGION
+028800     END-READ.
+028900
+029000 2200-EXIT.
+029100     EXIT.
+029200
+029300****************************************************************
+029400* A MASTER ROW WITH NO MATCHING TRANSACTION IS WRITTEN TO
+029500* NEWEMP UNCHANGED.
+029600****************************************************************
+029700 2300-WRITE-MASTER-UNCHANGED.
+029800
+029900     MOVE DCLEMP TO NEWEMP-REC.
+030000     WRITE NEWEMP-REC.
+030100
+030200 2300-EXIT.
+030300     EXIT.
+030400
+030500****************************************************************
+030600* A TRANSACTION KEY WITH NO MATCHING MASTER ROW.  AN ADD IS
+030700* APPLIED BY BUILDING A NEW MASTER ROW FROM THE TRANSACTION;
+030800* A CHANGE OR DELETE AGAINST A KEY THAT ISN'T ON THE MASTER
+030900* IS REPORTED AS NOT FOUND AND NOT APPLIED.
+031000****************************************************************
+031100 2400-PROCESS-NO-MASTER.
+031200
+031300     MOVE SPACES TO AUD-DETAIL-HEADER.
+031400     MOVE EMP-TRAN-NAME   TO AUD-DH-NAME.
+031500     MOVE EMP-TRAN-REGION TO AUD-DH-REGION.
+031600
+031700     EVALUATE TRUE
+031800        WHEN EMP-TRAN-IS-ADD
+031900           MOVE 'ADD'       TO AUD-DH-ACTION
+032000           MOVE 'APPLIED'   TO AUD-DH-STATUS
+032100           MOVE EMP-TRAN-NAME        TO NM-NAME
+032200           MOVE EMP-TRAN-REGION      TO NM-REGION
+032300           MOVE EMP-TRAN-TYPE        TO NM-TYPE
+032400           MOVE EMP-TRAN-YRS-SERVICE TO NM-YRS-SERVICE
+032500           MOVE EMP-TRAN-WAGES       TO NM-WAGES
+032600           MOVE EMP-TRAN-OT          TO NM-OT
+032700           MOVE EMP-TRAN-COMM        TO NM-COMM
+032800           MOVE NEW-MASTER-ROW TO NEWEMP-REC
+032900           WRITE NEWEMP-REC
+033000           ADD 1 TO ADD-COUNT
+033100           MOVE AUD-DETAIL-HEADER TO AUD-OUTPUT-REC
+033200           WRITE AUD-OUTPUT-REC
+033300           MOVE SPACES TO AUD-BEFORE-AFTER-LINE
+033400           MOVE 'AFTER:' TO AUD-BA-LABEL
+033500           MOVE NM-TYPE        TO AUD-BA-TYPE
+033600           MOVE NM-YRS-SERVICE TO AUD-BA-YRS
+033700           MOVE NM-WAGES       TO AUD-BA-WAGES
+033800           MOVE NM-OT          TO AUD-BA-OT
+033900           MOVE NM-COMM        TO AUD-BA-COMM
+034000           MOVE AUD-BEFORE-AFTER-LINE TO AUD-OUTPUT-REC
+034100           WRITE AUD-OUTPUT-REC
+034200        WHEN EMP-TRAN-IS-CHANGE
+034300           MOVE 'CHANGE'    TO AUD-DH-ACTION
+034400           MOVE 'NOT FOUND' TO AUD-DH-STATUS
+034500           ADD 1 TO ERROR-COUNT
+034600           MOVE AUD-DETAIL-HEADER TO AUD-OUTPUT-REC
+034700           WRITE AUD-OUTPUT-REC
+034800        WHEN EMP-TRAN-IS-DELETE
+034900           MOVE 'DELETE'    TO AUD-DH-ACTION
+035000           MOVE 'NOT FOUND' TO AUD-DH-STATUS
+035100           ADD 1 TO ERROR-COUNT
+035200           MOVE AUD-DETAIL-HEADER TO AUD-OUTPUT-REC
+035300           WRITE AUD-OUTPUT-REC
+035400        WHEN OTHER
+035500           MOVE 'UNKNOWN'   TO AUD-DH-ACTION
+035600           MOVE 'BAD ACTION CODE' TO AUD-DH-STATUS
+035700           ADD 1 TO ERROR-COUNT
+035800           MOVE AUD-DETAIL-HEADER TO AUD-OUTPUT-REC
+035900           WRITE AUD-OUTPUT-REC
+036000     END-EVALUATE.
+036100
+036200 2400-EXIT.
+036300     EXIT.
+036400
+036500****************************************************************
+036600* THE TRANSACTION KEY MATCHES AN EXISTING MASTER ROW (DCLEMP
+036700* HOLDS THE CURRENT MASTER VALUES).
+036800****************************************************************
+036900 2500-PROCESS-MATCHED-KEY.
+037000
+037100     MOVE SPACES TO AUD-DETAIL-HEADER.
+037200     MOVE EMP-TB-NAME   TO AUD-DH-NAME.
+037300     MOVE EMP-TB-REGION TO AUD-DH-REGION.
+037400
+037500     MOVE EMP-TB-TYPE        TO BEFORE-TYPE.
+037600     MOVE EMP-TB-YRS-SERVICE TO BEFORE-YRS-SERVICE.
+037700     MOVE EMP-TB-WAGES       TO BEFORE-WAGES.
+037800     MOVE EMP-TB-OT          TO BEFORE-OT.
+037900     MOVE EMP-TB-COMM        TO BEFORE-COMM.
+038000
+038100     EVALUATE TRUE
+038200        WHEN EMP-TRAN-IS-CHANGE
+038300           MOVE 'CHANGE'  TO AUD-DH-ACTION
+038400           MOVE 'APPLIED' TO AUD-DH-STATUS
+038500           MOVE EMP-TRAN-TYPE        TO EMP-TB-TYPE
+038600           MOVE EMP-TRAN-YRS-SERVICE TO EMP-TB-YRS-SERVICE
+038700           MOVE EMP-TRAN-WAGES       TO EMP-TB-WAGES
+038800           MOVE EMP-TRAN-OT          TO EMP-TB-OT
+038900           MOVE EMP-TRAN-COMM        TO EMP-TB-COMM
+039000           MOVE DCLEMP TO NEWEMP-REC
+039100           WRITE NEWEMP-REC
+039200           ADD 1 TO CHANGE-COUNT
+039300           PERFORM 2600-WRITE-BEFORE-AFTER THRU 2600-EXIT
+039400        WHEN EMP-TRAN-IS-DELETE
+039500           MOVE 'DELETE'  TO AUD-DH-ACTION
+039600           MOVE 'APPLIED' TO AUD-DH-STATUS
+039700           ADD 1 TO DELETE-COUNT
+039800           PERFORM 2600-WRITE-BEFORE-AFTER THRU 2600-EXIT
+039900        WHEN EMP-TRAN-IS-ADD
+040000           MOVE 'ADD'        TO AUD-DH-ACTION
+040100           MOVE 'DUPLICATE KEY' TO AUD-DH-STATUS
+040200           ADD 1 TO ERROR-COUNT
+040300           MOVE AUD-DETAIL-HEADER TO AUD-OUTPUT-REC
+040400           WRITE AUD-OUTPUT-REC
+040500           MOVE DCLEMP TO NEWEMP-REC
+040600           WRITE NEWEMP-REC
+040700        WHEN OTHER
+040800           MOVE 'UNKNOWN'   TO AUD-DH-ACTION
+040900           MOVE 'BAD ACTION CODE' TO AUD-DH-STATUS
+041000           ADD 1 TO ERROR-COUNT
+041100           MOVE AUD-DETAIL-HEADER TO AUD-OUTPUT-REC
+041200           WRITE AUD-OUTPUT-REC
+041300           MOVE DCLEMP TO NEWEMP-REC
+041400           WRITE NEWEMP-REC
+041500     END-EVALUATE.
+041600
+041700 2500-EXIT.
+041800     EXIT.
+041900
+042000****************************************************************
+042100* WRITES THE HEADER LINE PLUS A BEFORE LINE AND AN AFTER LINE.
+042200* FOR A DELETE, THE MASTER ROW HAS ALREADY BEEN LEFT OUT OF
+042300* NEWEMP BY THE CALLER, SO "AFTER" SIMPLY SHOWS THE RECORD IS
+042400* GONE.
+042500****************************************************************
+042600 2600-WRITE-BEFORE-AFTER.
+042700
+042800     MOVE AUD-DETAIL-HEADER TO AUD-OUTPUT-REC.
+042900     WRITE AUD-OUTPUT-REC.
+043000
+043100     MOVE SPACES TO AUD-BEFORE-AFTER-LINE.
+043200     MOVE 'BEFORE:' TO AUD-BA-LABEL.
+043300     MOVE BEFORE-TYPE        TO AUD-BA-TYPE.
+043400     MOVE BEFORE-YRS-SERVICE TO AUD-BA-YRS.
+043500     MOVE BEFORE-WAGES       TO AUD-BA-WAGES.
+043600     MOVE BEFORE-OT          TO AUD-BA-OT.
+043700     MOVE BEFORE-COMM        TO AUD-BA-COMM.
+043800     MOVE AUD-BEFORE-AFTER-LINE TO AUD-OUTPUT-REC.
+043900     WRITE AUD-OUTPUT-REC.
+044000
+044100     MOVE SPACES TO AUD-BEFORE-AFTER-LINE.
+044200     IF EMP-TRAN-IS-DELETE
+044300        MOVE 'DELETED:' TO AUD-BA-LABEL
+044500     ELSE
+044600        MOVE 'AFTER:' TO AUD-BA-LABEL
+044700        MOVE EMP-TB-TYPE        TO AUD-BA-TYPE
+044800        MOVE EMP-TB-YRS-SERVICE TO AUD-BA-YRS
+044900        MOVE EMP-TB-WAGES       TO AUD-BA-WAGES
+045000        MOVE EMP-TB-OT          TO AUD-BA-OT
+045100        MOVE EMP-TB-COMM        TO AUD-BA-COMM
+045200     END-IF.
+045300     MOVE AUD-BEFORE-AFTER-LINE TO AUD-OUTPUT-REC.
+045400     WRITE AUD-OUTPUT-REC.
+045500
+045600 2600-EXIT.
+045700     EXIT.
+045800
+045900 3000-FINISH-REPORT.
+046000
+046100     MOVE SPACES TO AUD-CC.
+046200     MOVE AUD-STAR-LINE TO AUD-OUTPUT-REC.
+046300     WRITE AUD-OUTPUT-REC.
+046400     WRITE AUD-OUTPUT-REC.
+046500
+046600     MOVE SPACES TO AUD-TRAILER-LINE.
+046700     MOVE 'ADDS APPLIED'    TO AUD-T-LABEL.
+046800     MOVE ADD-COUNT         TO AUD-T-COUNT.
+046900     MOVE AUD-TRAILER-LINE  TO AUD-OUTPUT-REC.
+047000     WRITE AUD-OUTPUT-REC.
+047100
+047200     MOVE SPACES TO AUD-TRAILER-LINE.
+047300     MOVE 'CHANGES APPLIED' TO AUD-T-LABEL.
+047400     MOVE CHANGE-COUNT      TO AUD-T-COUNT.
+047500     MOVE AUD-TRAILER-LINE  TO AUD-OUTPUT-REC.
+047600     WRITE AUD-OUTPUT-REC.
+047700
+047800     MOVE SPACES TO AUD-TRAILER-LINE.
+047900     MOVE 'DELETES APPLIED' TO AUD-T-LABEL.
+048000     MOVE DELETE-COUNT      TO AUD-T-COUNT.
+048100     MOVE AUD-TRAILER-LINE  TO AUD-OUTPUT-REC.
+048200     WRITE AUD-OUTPUT-REC.
+048300
+048400     MOVE SPACES TO AUD-TRAILER-LINE.
+048500     MOVE 'TRANSACTION ERRORS' TO AUD-T-LABEL.
+048600     MOVE ERROR-COUNT       TO AUD-T-COUNT.
+048700     MOVE AUD-TRAILER-LINE  TO AUD-OUTPUT-REC.
+048800     WRITE AUD-OUTPUT-REC.
+048900
+049000     MOVE AUD-STAR-LINE TO AUD-OUTPUT-REC.
+049100     WRITE AUD-OUTPUT-REC.
+049200     WRITE AUD-OUTPUT-REC.
+049300     WRITE AUD-OUTPUT-REC.
+049400
+049500 3000-EXIT.
+049600     EXIT.
+049700
+049800 9000-TERMINATE.
+049900
+050000     CLOSE EMPFILE.
+050100     CLOSE TRANFILE.
+050200     CLOSE NEWEMP.
+050300     CLOSE AUDITFILE.
+050400
+050500 9000-EXIT.
+050600     EXIT.
