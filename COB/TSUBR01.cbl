@@ -0,0 +1,310 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TSUBR01.
+000300 AUTHOR.        COMPUWARE ISPW TRAINING.
+000400 DATE-WRITTEN.  AUGUST 9TH, 2026.
+000500 DATE-COMPILED.
+000600
+000700********************************************************
+000800* THIS SUBPROGRAM IS CALLED BY TPROG01 (AND ANY OTHER
+000900*      PROGRAM DRIVING THE SAME CONTRACT) TO READ INFILE
+001000*      ONE RECORD AT A TIME.  THE CALLER NEVER OPENS OR
+001100*      READS INFILE DIRECTLY - IT IS ALL DONE HERE AND
+001200*      HANDED BACK THROUGH PASS-ME-AROUND (TCPYB01).
+001300*
+001400*      ACTION-FLAG VALUES SUPPORTED:
+001500*         'R'  READ THE NEXT RECORD INTO TEXT-PORTION
+001550*         'P'  PEEK AT THE NEXT RECORD INTO TEXT-PORTION
+001560*              WITHOUT ADVANCING INFILE - THE RECORD IS
+001570*              BUFFERED AND HANDED BACK AGAIN, THIS TIME
+001580*              CONSUMED, ON THE NEXT 'R' (OR 'P') CALL
+001600*         'C'  CLOSE INFILE
+001700*
+001800*      A NON-ZERO RESTART-COUNT ON THE FIRST 'R' CALL
+001900*      REPOSITIONS INFILE PAST THAT MANY RECORDS BEFORE
+002000*      THE FIRST RECORD IS HANDED BACK, SO A RERUN AFTER
+002100*      AN ABEND CAN PICK UP WHERE THE LAST CHECKPOINT
+002200*      LEFT OFF INSTEAD OF REPROCESSING THE WHOLE FILE.
+002300*      CHECKPOINT-COUNT IS RETURNED ON EVERY 'R' CALL
+002400*      WITH THE ABSOLUTE RECORD NUMBER JUST RETURNED.
+002450*
+002460*      MULTI-INPUT-TABLE (TCPYC01) CAN DESCRIBE MORE THAN
+002470*      ONE INPUT DATASET.  ENTRY 1 IS ALWAYS THE STATICALLY
+002480*      ASSIGNED INFILE; ENTRIES 2 THRU MI-DSN-COUNT ARE
+002490*      OPENED IN TURN AGAINST INFILE2 (ASSIGN DYNAMIC) AS
+002495*      EACH PRIOR DATASET REACHES END OF FILE, SO THE
+002496*      CALLER SEES ONE CONTINUOUS STREAM OF 'R' CALLS.
+002497*      SOURCE-TAG IS RETURNED WITH EACH RECORD SHOWING
+002498*      WHICH DATASET IT CAME FROM.
+002500*
+002600*      AND COPYLIBS   TCPYB01   (LINK AREA)
+002620*                     TCPYC01   (MULTI-INPUT DATASET TABLE)
+002700* ======================================================
+002800*  ISPW (TM)
+002900*  COPYRIGHT (C) 1986-2016 COMPUWARE CORPORATION.
+003000*  UNPUBLISHED RIGHTS RESERVED UNDER THE COPYRIGHT
+003100*  LAWS OF THE UNITED STATES.
+003200*
+003300* ======================================================
+003400*                   MODIFICATION  LOG
+003500*
+003600*  DD/MM/YY  PROGRAMMER  CHANGES
+003700*  ********  **********  *******
+003800*  09/08/26  ISPW        NEW PROGRAM - 'R'/'C' ACTIONS AND
+003900*                        RESTART/CHECKPOINT SUPPORT
+003950*  09/08/26  ISPW        MULTI-INPUT MERGE MODE - INFILE2
+003960*                        (ASSIGN DYNAMIC) IS OPENED IN TURN
+003970*                        FOR EACH ADDITIONAL DATASET IN
+003980*                        MULTI-INPUT-TABLE
+003990*  09/08/26  ISPW        ADDED THE 'P' PEEK ACTION - A ONE
+003991*                        RECORD LOOKAHEAD BUFFER LETS THE
+003992*                        CALLER SEE THE NEXT RECORD WITHOUT
+003993*                        CONSUMING IT
+003994*  09/08/26  ISPW        CHECKPOINT-COUNT IS NOW SET ONLY WHEN
+003995*                        READ-NEXT-RECORD HANDS BACK A RECORD -
+003996*                        A 'P' CALL NO LONGER ADVANCES THE
+003997*                        VALUE A RESTART WOULD CHECKPOINT
+004000* ======================================================
+004100 ENVIRONMENT DIVISION.
+004200 CONFIGURATION SECTION.
+004300 SOURCE-COMPUTER. IBM-370.
+004400 OBJECT-COMPUTER. IBM-370.
+004500
+004600 INPUT-OUTPUT SECTION.
+004700 FILE-CONTROL.
+004800
+004900*****************************************************
+005000*  FILES USED:
+005100*   INFILE   THE SAME UT-S-INPUT DATASET TPROG01
+005200*            DECLARES BUT NEVER OPENS ITSELF - ALWAYS
+005250*            MULTI-INPUT-TABLE ENTRY 1
+005300*   INFILE2  DATASETS 2 THRU MI-DSN-COUNT, OPENED IN
+005350*            TURN AGAINST THE NAME IN MI-DSN-NAME
+005400*****************************************************
+005410     SELECT INFILE  ASSIGN UT-S-INPUT
+005420       ORGANIZATION IS SEQUENTIAL
+005430       ACCESS IS SEQUENTIAL.
+005440
+005450     SELECT INFILE2 ASSIGN DYNAMIC CURRENT-DSN-NAME
+005460       ORGANIZATION IS SEQUENTIAL
+005470       ACCESS IS SEQUENTIAL.
+005700
+005800 DATA DIVISION.
+005900
+006000 FILE SECTION.
+006100
+006200 FD  INFILE
+006300     LABEL RECORDS OMITTED
+006400     BLOCK CONTAINS 0 RECORDS
+006500     RECORDING MODE IS F
+006600     DATA RECORD IS INPUT-REC.
+006700
+006800 01  INPUT-REC         PIC X(80).
+006850
+006860 FD  INFILE2
+006870     LABEL RECORDS OMITTED
+006880     BLOCK CONTAINS 0 RECORDS
+006890     RECORDING MODE IS F
+006895     DATA RECORD IS INPUT-REC2.
+006896
+006897 01  INPUT-REC2        PIC X(80).
+006900
+007000 WORKING-STORAGE SECTION.
+007100****************************************************
+007200****    STATE THAT MUST SURVIVE BETWEEN CALLS
+007300****************************************************
+007400 77  FILE-OPEN-SWITCH      PIC X(01) VALUE 'N'.
+007500     88  FILE-IS-OPEN                VALUE 'Y'.
+007600
+007700 77  CURRENT-RECORD-COUNT  PIC 9(09) COMP-3 VALUE ZERO.
+007750
+007760****************************************************
+007770****    MULTI-INPUT MERGE MODE STATE
+007780****************************************************
+007790 77  CURRENT-DSN-INDEX     PIC 9(02) VALUE 1.
+007800 77  CURRENT-DSN-NAME      PIC X(44) VALUE SPACES.
+007810 77  RECORD-FOUND-SWITCH   PIC X(01) VALUE 'N'.
+007820     88  RECORD-FOUND                VALUE 'Y'.
+007830
+007840****************************************************
+007850****    ONE-RECORD PEEK LOOKAHEAD BUFFER
+007860****************************************************
+007870 77  PEEK-BUFFER-SWITCH    PIC X(01) VALUE 'N'.
+007880     88  PEEK-BUFFER-FULL            VALUE 'Y'.
+007890 77  PEEK-BUFFER-TEXT      PIC X(080) VALUE SPACES.
+007891 77  PEEK-BUFFER-SOURCE-TAG PIC X(008) VALUE SPACES.
+007892 77  PEEK-BUFFER-EOF-SWITCH PIC X(001) VALUE 'N'.
+007900
+007910 LINKAGE SECTION.
+008000****************************************************
+008100****    THE LINKAGE AREA PARAMETERS
+008200****************************************************
+008300 COPY TCPYB01.
+008310 COPY TCPYC01.
+008400
+008500 PROCEDURE DIVISION USING PASS-ME-AROUND MULTI-INPUT-TABLE.
+008600
+008700 00000-MAIN-PROCEDURE.
+008800
+008900     EVALUATE TRUE
+008910        WHEN READ-REQUEST
+008920           PERFORM READ-NEXT-RECORD THRU READ-NEXT-RECORD-X
+008930        WHEN PEEK-REQUEST
+008940           PERFORM PEEK-NEXT-RECORD THRU PEEK-NEXT-RECORD-X
+009200        WHEN CLOSE-REQUEST
+009300           PERFORM CLOSE-INFILE THRU CLOSE-INFILE-X
+009400     END-EVALUATE.
+009500
+009600     GOBACK.
+009700
+009800 READ-NEXT-RECORD.
+009900
+010000     IF NOT FILE-IS-OPEN
+010100        PERFORM OPEN-AND-POSITION THRU OPEN-AND-POSITION-X
+010200     END-IF.
+010250
+010255     IF PEEK-BUFFER-FULL
+010256        MOVE PEEK-BUFFER-TEXT       TO TEXT-PORTION
+010257        MOVE PEEK-BUFFER-SOURCE-TAG TO SOURCE-TAG
+010258        MOVE PEEK-BUFFER-EOF-SWITCH TO EOF-SWITCH
+010259        MOVE 'N' TO PEEK-BUFFER-SWITCH
+010260     ELSE
+010261        MOVE 'N' TO RECORD-FOUND-SWITCH
+010270        PERFORM READ-FROM-CURRENT-SOURCE
+010280           THRU READ-FROM-CURRENT-SOURCE-X
+010290           UNTIL RECORD-FOUND OR INFILE-EOF
+010295     END-IF.
+010296
+010297     IF NOT INFILE-EOF
+010298        MOVE CURRENT-RECORD-COUNT TO CHECKPOINT-COUNT
+010299     END-IF.
+010300
+010400 READ-NEXT-RECORD-X.
+010500     EXIT.
+010510
+010520****************************************************************
+010521* RETURNS THE NEXT RECORD WITHOUT CONSUMING IT.  IF A RECORD IS
+010522* ALREADY SITTING IN THE PEEK BUFFER (A PRIOR 'P' CALL THAT
+010523* HASN'T YET BEEN FOLLOWED BY AN 'R'), THAT SAME RECORD IS
+010524* HANDED BACK AGAIN RATHER THAN READING A NEW ONE.
+010525****************************************************************
+010530 PEEK-NEXT-RECORD.
+010540
+010550     IF NOT FILE-IS-OPEN
+010560        PERFORM OPEN-AND-POSITION THRU OPEN-AND-POSITION-X
+010570     END-IF.
+010580
+010590     IF NOT PEEK-BUFFER-FULL
+010600        MOVE 'N' TO RECORD-FOUND-SWITCH
+010610        PERFORM READ-FROM-CURRENT-SOURCE
+010620           THRU READ-FROM-CURRENT-SOURCE-X
+010630           UNTIL RECORD-FOUND OR INFILE-EOF
+010640        MOVE TEXT-PORTION TO PEEK-BUFFER-TEXT
+010650        MOVE SOURCE-TAG   TO PEEK-BUFFER-SOURCE-TAG
+010660        MOVE EOF-SWITCH   TO PEEK-BUFFER-EOF-SWITCH
+010670        MOVE 'Y' TO PEEK-BUFFER-SWITCH
+010680     ELSE
+010690        MOVE PEEK-BUFFER-TEXT       TO TEXT-PORTION
+010700        MOVE PEEK-BUFFER-SOURCE-TAG TO SOURCE-TAG
+010710        MOVE PEEK-BUFFER-EOF-SWITCH TO EOF-SWITCH
+010720     END-IF.
+010730
+010740 PEEK-NEXT-RECORD-X.
+010750     EXIT.
+010760
+010770****************************************************************
+010780* READS ONE RECORD FROM WHICHEVER DATASET IS CURRENT.  IF THAT
+010790* DATASET IS AT END OF FILE, ADVANCE-TO-NEXT-DATASET EITHER
+010791* OPENS THE NEXT ENTRY IN MULTI-INPUT-TABLE OR SETS EOF-SWITCH
+010792* WHEN THERE ARE NO MORE ENTRIES.  READ-NEXT-RECORD LOOPS BACK
+010793* HERE UNTIL A RECORD IS FOUND OR THE MERGED STREAM IS DONE.
+010794****************************************************************
+010800 READ-FROM-CURRENT-SOURCE.
+010900
+011000     IF CURRENT-DSN-INDEX = 1
+011100        READ INFILE
+011200           AT END
+011300              PERFORM ADVANCE-TO-NEXT-DATASET
+011400                 THRU ADVANCE-TO-NEXT-DATASET-X
+011500           NOT AT END
+011600              MOVE INPUT-REC TO TEXT-PORTION
+011700              MOVE MI-DSN-TAG (1) TO SOURCE-TAG
+011800              MOVE 'Y' TO RECORD-FOUND-SWITCH
+011900        END-READ
+012000     ELSE
+012100        READ INFILE2
+012200           AT END
+012300              PERFORM ADVANCE-TO-NEXT-DATASET
+012400                 THRU ADVANCE-TO-NEXT-DATASET-X
+012500           NOT AT END
+012600              MOVE INPUT-REC2 TO TEXT-PORTION
+012700              MOVE MI-DSN-TAG (CURRENT-DSN-INDEX) TO SOURCE-TAG
+012800              MOVE 'Y' TO RECORD-FOUND-SWITCH
+012900        END-READ
+013000     END-IF.
+013100
+013200     IF RECORD-FOUND
+013300        ADD 1 TO CURRENT-RECORD-COUNT
+013500     END-IF.
+013600
+013700 READ-FROM-CURRENT-SOURCE-X.
+013800     EXIT.
+013900
+014000****************************************************************
+014010* MOVES ON TO THE NEXT ENTRY IN MULTI-INPUT-TABLE, IF ANY.
+014020* INFILE2 IS CLOSED FIRST IF IT WAS THE ONE JUST EXHAUSTED -
+014030* ENTRY 1, THE STATIC INFILE, IS NEVER RE-OPENED HERE.
+014040****************************************************************
+014100 ADVANCE-TO-NEXT-DATASET.
+014200
+014300     IF CURRENT-DSN-INDEX < MI-DSN-COUNT
+014400        IF CURRENT-DSN-INDEX > 1
+014500           CLOSE INFILE2
+014600        END-IF
+014700        ADD 1 TO CURRENT-DSN-INDEX
+014800        MOVE MI-DSN-NAME (CURRENT-DSN-INDEX) TO CURRENT-DSN-NAME
+014900        OPEN INPUT INFILE2
+015000     ELSE
+015100        MOVE 'Y' TO EOF-SWITCH
+015200     END-IF.
+015300
+015400 ADVANCE-TO-NEXT-DATASET-X.
+015500     EXIT.
+015600
+015700 OPEN-AND-POSITION.
+015800
+015900     OPEN INPUT INFILE.
+016000     MOVE 'Y' TO FILE-OPEN-SWITCH.
+016100     MOVE ZERO TO CURRENT-RECORD-COUNT.
+016200
+016300     IF RESTART-COUNT > 0
+016400        PERFORM SKIP-ONE-RECORD THRU SKIP-ONE-RECORD-X
+016500           RESTART-COUNT TIMES
+016600     END-IF.
+016700
+016800 OPEN-AND-POSITION-X.
+016900     EXIT.
+017000
+017100 SKIP-ONE-RECORD.
+017200
+017300     IF NOT INFILE-EOF
+017400        MOVE 'N' TO RECORD-FOUND-SWITCH
+017500        PERFORM READ-FROM-CURRENT-SOURCE
+017600           THRU READ-FROM-CURRENT-SOURCE-X
+017700           UNTIL RECORD-FOUND OR INFILE-EOF
+017800     END-IF.
+017900
+018000 SKIP-ONE-RECORD-X.
+018100     EXIT.
+018200
+018300 CLOSE-INFILE.
+018400
+018500     IF FILE-IS-OPEN
+018600        CLOSE INFILE
+018700        IF CURRENT-DSN-INDEX > 1
+018800           CLOSE INFILE2
+018900        END-IF
+019000        MOVE 'N' TO FILE-OPEN-SWITCH
+019100     END-IF.
+019200
+019300 CLOSE-INFILE-X.
+019400     EXIT.
