@@ -1,151 +1,537 @@
-000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID.    TPROG01.
-000300 AUTHOR.        COMPUWARE ISPW TRAINING.
-000400 DATE-WRITTEN.  JANUARY 29TH, 1996.
-000500 DATE-COMPILED.
-000600
-000700********************************************************
-      * New comment
-000800* THIS PROGRAM IS A TRAINING PROGRAM
-000900*      WITH A LINK TO TSUBR01
-001000*
-001100*      AND COPYLIBS   TCPYA01   (HEADER)
-001200*                     TCPYB01   (LINK AREA)
-001300* ======================================================
-001400*  ISPW (TM)
-001500*  COPYRIGHT (C) 1986-2016 COMPUWARE CORPORATION.
-001600*  UNPUBLISHED RIGHTS RESERVED UNDER THE COPYRIGHT
-001700*  LAWS OF THE UNITED STATES.
-001800*
-001900* ======================================================
-002000*                   MODIFICATION  LOG
-002100*
-002200*  DD/MM/YY  PROGRAMMER  CHANGES
-002300*  ********  **********  *******
-002400*  96/01/24  ISPW        NEW PROGRAM
-002500* ======================================================
-002600 ENVIRONMENT DIVISION.
-002700 CONFIGURATION SECTION.
-002800 SOURCE-COMPUTER. IBM-370.
-002900 OBJECT-COMPUTER. IBM-370.
-003000
-003100 INPUT-OUTPUT SECTION.
-003200 FILE-CONTROL.
-003300
-003400*****************************************************
-003500*  FILES USED:
-003600*   INPUT   JUST SOME DUMMY DATA TO READ IN
-003700*   OUTPUT  A COPY OF THE DUMMY DATA WRITTEN OUT
-003800*****************************************************
-003900     SELECT INFILE  ASSIGN UT-S-INPUT
-004000       ORGANIZATION IS SEQUENTIAL
-004100       ACCESS IS SEQUENTIAL.
-004200
-004300     SELECT OUTFILE ASSIGN UT-S-OUTPUT
-004400       ORGANIZATION IS SEQUENTIAL
-004500       ACCESS IS SEQUENTIAL.
-004600
-004700 DATA DIVISION.
-004800
-004900 FILE SECTION.
-005000
-005100 FD  INFILE
-005200     LABEL RECORDS OMITTED
-005300     BLOCK CONTAINS 0 RECORDS
-005400     RECORDING MODE IS F
-005500     DATA RECORD IS INPUT-REC.
-005600
-005700 01  INPUT-REC         PIC X(80).
-005800
-005900 FD  OUTFILE
-006000     LABEL RECORDS OMITTED
-006100     BLOCK CONTAINS 0 RECORDS
-006200     RECORDING MODE IS F
-006300     DATA RECORD IS OUTPUT-REC.
-006400
-006500 01  OUTPUT-REC.
-006600     05  CC                PIC X(1).
-006700     05  OUTPUT-LINE       PIC X(132).
-006800
-006900
-007000 WORKING-STORAGE SECTION.
-007100****************************************************
-007200****    THE DATA AREA COPYBOOK
-007300****************************************************
-007400 COPY TCPYA01.
-007500
-007600
-007700
-007800****************************************************
-007900**** A COPY MEMBER FOR THE LINKAGE AREA PARAMETERS
-008000****************************************************
-008100 COPY TCPYB01 .
-008200
-008300 PROCEDURE DIVISION.
-008400
-008500 00000-MAIN-PROCEDURE.
-008600
-008700     OPEN OUTPUT OUTFILE.
-008800     MOVE 'R' TO ACTION-FLAG.
-008900     CALL 'TSUBR01' USING PASS-ME-AROUND.
-009000
-009100     IF NOT INFILE-EOF THEN
-009200        MOVE TEXT-PORTION TO MESSANGER
-009300
-009400     MOVE SPACES TO CC.
-009500     MOVE STAR-LINE-1 TO OUTPUT-REC.
-009600     WRITE OUTPUT-REC.
-009700     WRITE OUTPUT-REC.
-009800     WRITE OUTPUT-REC.
-009900
-010000     MOVE SPACES TO BODY-TEXT.
-010100     MOVE BODY-LINE TO OUTPUT-REC.
-010200     WRITE OUTPUT-REC.
-010300
-010400     MOVE FLASH-LINE TO OUTPUT-REC.
-010500     WRITE OUTPUT-REC.
-010600     WRITE OUTPUT-REC.
-010700     WRITE OUTPUT-REC.
-010800
-010900     MOVE SPACES TO BODY-TEXT.
-011000     MOVE BODY-LINE TO OUTPUT-REC.
-011100     WRITE OUTPUT-REC.
-011200     WRITE OUTPUT-REC.
-011300
-011400     MOVE MESSAGE-LINE TO BODY-TEXT.
-011500     MOVE BODY-LINE TO OUTPUT-REC.
-011600     WRITE OUTPUT-REC.
-011700
-011800     MOVE SPACES TO BODY-TEXT.
-011900     MOVE BODY-LINE TO OUTPUT-REC.
-012000     WRITE OUTPUT-REC.
-012100
-012200     PERFORM GET-MESSAGE THRU GET-MESSAGE-X
-012300        UNTIL INFILE-EOF.
-012400
-012500     MOVE SPACES TO BODY-TEXT.
-012600     MOVE BODY-LINE TO OUTPUT-REC.
-012700     WRITE OUTPUT-REC.
-012800     WRITE OUTPUT-REC.
-012900
-013000     MOVE STAR-LINE-1 TO OUTPUT-REC.
-013100     WRITE OUTPUT-REC.
-013200     WRITE OUTPUT-REC.
-013300     WRITE OUTPUT-REC.
-013400
-013500* CLOSE THE INPUT FILE
-013600     MOVE 'C' TO ACTION-FLAG.
-013700     CALL 'TSUBR01' USING PASS-ME-AROUND.
-013800
-013900     CLOSE OUTFILE.
-014000     GOBACK.
-014100
-014200 GET-MESSAGE.
-014300        MOVE 'R' TO ACTION-FLAG.
-014400        CALL 'TSUBR01' USING PASS-ME-AROUND.
-014500           IF NOT INFILE-EOF THEN
-014600             MOVE TEXT-PORTION TO BODY-TEXT
-014700             MOVE BODY-LINE TO OUTPUT-REC
-014800             WRITE OUTPUT-REC.
-014900 GET-MESSAGE-X.
-015000     EXIT.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TPROG01.
+000300 AUTHOR.        COMPUWARE ISPW TRAINING.
+000400 DATE-WRITTEN.  JANUARY 29TH, 1996.
+000500 DATE-COMPILED.
+000600
+000700********************************************************
+      * New comment
+000800* THIS PROGRAM IS A TRAINING PROGRAM
+000900*      WITH A LINK TO TSUBR01
+001000*
+001100*      AND COPYLIBS   TCPYA01   (HEADER)
+001200*                     TCPYB01   (LINK AREA)
+001300* ======================================================
+001400*  ISPW (TM)
+001500*  COPYRIGHT (C) 1986-2016 COMPUWARE CORPORATION.
+001600*  UNPUBLISHED RIGHTS RESERVED UNDER THE COPYRIGHT
+001700*  LAWS OF THE UNITED STATES.
+001800*
+001900* ======================================================
+002000*                   MODIFICATION  LOG
+002100*
+002200*  DD/MM/YY  PROGRAMMER  CHANGES
+002300*  ********  **********  *******
+002400*  96/01/24  ISPW        NEW PROGRAM
+002500*  09/08/26  ISPW        RESTART/CHECKPOINT SUPPORT ADDED -
+002600*                        RESTART-PARM POSITIONS INFILE VIA
+002700*                        TSUBR01, A CHECKPOINT RECORD IS
+002800*                        WRITTEN EVERY CHECKPOINT-INTERVAL
+002900*                        READS
+002950*  09/08/26  ISPW        REJFILE ADDED - GET-MESSAGE NOW
+002960*                        VALIDATES TEXT-PORTION BEFORE MOVING
+002970*                        IT INTO BODY-TEXT AND REJECTS
+002980*                        OVERSIZED/UNPRINTABLE SOURCE DATA
+002985*  09/08/26  ISPW        MULTI-INPUT MERGE MODE - AN OPTIONAL
+002986*                        DSNLIST CONTROL FILE NAMES EXTRA INPUT
+002987*                        DATASETS THAT ARE MERGED INTO THE SAME
+002988*                        GET-MESSAGE PASS AND TAGGED ON BODY-LINE
+002989*  09/08/26  ISPW        GET-MESSAGE NOW PEEKS ONE RECORD AHEAD
+002990*                        IN MULTI-INPUT MODE TO PRINT A BLANK
+002991*                        SEPARATOR LINE AT EVERY SOURCE-DATASET
+002992*                        BREAK
+003000* ======================================================
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER. IBM-370.
+003400 OBJECT-COMPUTER. IBM-370.
+003450 SPECIAL-NAMES.
+003455**** PRINTABLE-TEXT IS EXPRESSED AS RAW HEX BYTE VALUES, NOT
+003456**** CHARACTER LITERALS, SO IT MEANS THE SAME THING ON THE
+003457**** IBM-370'S NATIVE EBCDIC COLLATING SEQUENCE THAT THIS
+003458**** PROGRAM ACTUALLY RUNS UNDER: X'00' THRU X'3F' ARE THE
+003459**** EBCDIC CONTROL CHARACTERS, EVERYTHING FROM SPACE (X'40')
+003460**** UP IS A GRAPHIC CHARACTER.  A CHARACTER-LITERAL RANGE
+003461**** LIKE ' ' THRU '~' IS AN ASCII ASSUMPTION - IN EBCDIC THE
+003462**** LETTERS AND DIGITS ARE NOT CONTIGUOUS BETWEEN THOSE TWO
+003463**** CODE POINTS, SO IT WOULD MISCLASSIFY REAL DATA.
+003464     CLASS PRINTABLE-TEXT IS X'40' THRU X'FE'.
+003500
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800
+003900*****************************************************
+004000*  FILES USED:
+004100*   INPUT   JUST SOME DUMMY DATA TO READ IN
+004200*   OUTPUT  A COPY OF THE DUMMY DATA WRITTEN OUT
+004300*   CHKPOUT THE CHECKPOINT LOG FOR RESTART SUPPORT
+004350*   REJECT  BAD TEXT-PORTION DATA REJECTED BY GET-MESSAGE
+004360*   DSNLIST OPTIONAL - EXTRA INPUT DATASETS/TAGS FOR
+004370*           MULTI-INPUT MERGE MODE (SEE TCPYC01)
+004400*****************************************************
+004410     SELECT DSNLIST ASSIGN UT-S-DSNLIST
+004420       ORGANIZATION IS SEQUENTIAL
+004430       ACCESS IS SEQUENTIAL
+004440       FILE STATUS IS DSNLIST-STATUS.
+004450
+004500     SELECT INFILE  ASSIGN UT-S-INPUT
+004600       ORGANIZATION IS SEQUENTIAL
+004700       ACCESS IS SEQUENTIAL.
+004800
+004900     SELECT OUTFILE ASSIGN UT-S-OUTPUT
+005000       ORGANIZATION IS SEQUENTIAL
+005100       ACCESS IS SEQUENTIAL.
+005200
+005300     SELECT CHKPTFILE ASSIGN UT-S-CHKPOUT
+005400       ORGANIZATION IS SEQUENTIAL
+005500       ACCESS IS SEQUENTIAL.
+005550
+005560     SELECT REJFILE ASSIGN UT-S-REJECT
+005570       ORGANIZATION IS SEQUENTIAL
+005580       ACCESS IS SEQUENTIAL.
+005590
+005592     SELECT EXPORTFILE ASSIGN UT-S-EXPORT
+005594       ORGANIZATION IS SEQUENTIAL
+005596       ACCESS IS SEQUENTIAL.
+005600
+005700 DATA DIVISION.
+005800
+005900 FILE SECTION.
+006000
+006100 FD  INFILE
+006200     LABEL RECORDS OMITTED
+006300     BLOCK CONTAINS 0 RECORDS
+006400     RECORDING MODE IS F
+006500     DATA RECORD IS INPUT-REC.
+006600
+006700 01  INPUT-REC         PIC X(80).
+006800
+006900 FD  OUTFILE
+007000     LABEL RECORDS OMITTED
+007100     BLOCK CONTAINS 0 RECORDS
+007200     RECORDING MODE IS F
+007300     DATA RECORD IS OUTPUT-REC.
+007400
+007500 01  OUTPUT-REC.
+007600     05  CC                PIC X(1).
+007700     05  OUTPUT-LINE       PIC X(132).
+007800
+007900 FD  CHKPTFILE
+008000     LABEL RECORDS OMITTED
+008100     BLOCK CONTAINS 0 RECORDS
+008200     RECORDING MODE IS F
+008300     DATA RECORD IS CHKPT-RECORD.
+008400
+008500 01  CHKPT-RECORD          PIC 9(09).
+008600
+008650 FD  REJFILE
+008660     LABEL RECORDS OMITTED
+008670     BLOCK CONTAINS 0 RECORDS
+008680     RECORDING MODE IS F
+008690     DATA RECORD IS REJ-OUTPUT-REC.
+008695
+008696 01  REJ-OUTPUT-REC        PIC X(83).
+008697
+008698 FD  DSNLIST
+008699     LABEL RECORDS OMITTED
+008700     BLOCK CONTAINS 0 RECORDS
+008701     RECORDING MODE IS F
+008702     DATA RECORD IS DSNLIST-RECORD.
+008703
+008704****************************************************************
+008705* ONE ENTRY PER EXTRA INPUT DATASET.  FOR THE FIRST RECORD IN
+008706* THE FILE (WHICH DESCRIBES THE ALREADY-ASSIGNED INFILE, ENTRY
+008707* 1 OF MULTI-INPUT-TABLE) DSNLIST-DSN-NAME IS IGNORED - ONLY
+008708* DSNLIST-DSN-TAG IS USED.  EVERY RECORD AFTER THAT NAMES A
+008709* DATASET TO BE OPENED DYNAMICALLY AS INFILE2 REACHES EOF.
+008710****************************************************************
+008711 01  DSNLIST-RECORD.
+008712     05  DSNLIST-DSN-NAME      PIC X(44).
+008713     05  DSNLIST-DSN-TAG       PIC X(08).
+008714
+008715 FD  EXPORTFILE
+008716     LABEL RECORDS OMITTED
+008717     BLOCK CONTAINS 0 RECORDS
+008718     RECORDING MODE IS F
+008719     DATA RECORD IS EXPORT-OUTPUT-REC.
+008720
+008721 01  EXPORT-OUTPUT-REC        PIC X(120).
+008722
+008723 WORKING-STORAGE SECTION.
+008800****************************************************
+008900****    THE DATA AREA COPYBOOK
+009000****************************************************
+009100 COPY TCPYA01.
+009200
+009300
+009400
+009500****************************************************
+009600**** A COPY MEMBER FOR THE LINKAGE AREA PARAMETERS
+009700****************************************************
+009800 COPY TCPYB01 .
+009850
+009860****************************************************
+009870**** THE MULTI-INPUT DATASET TABLE
+009880****************************************************
+009890 COPY TCPYC01.
+009900
+010000****************************************************
+010100**** RESTART SUPPORT
+010200****************************************************
+010300 77  RESTART-COUNT-NUMERIC   PIC 9(09) VALUE ZERO.
+010400 77  CHECKPOINT-QUOTIENT     PIC 9(09) VALUE ZERO.
+010500 77  CHECKPOINT-REMAINDER    PIC 9(09) VALUE ZERO.
+010550
+010560****************************************************
+010570**** REJECT VALIDATION SUPPORT
+010580****************************************************
+010590 77  TEXT-VALID-SWITCH       PIC X(01) VALUE 'Y'.
+010591     88  TEXT-PORTION-IS-VALID       VALUE 'Y'.
+010592
+010593****************************************************
+010594**** MULTI-INPUT MERGE MODE SUPPORT
+010595****************************************************
+010596 77  DSNLIST-STATUS          PIC X(02) VALUE SPACES.
+010597     88  DSNLIST-OPEN-OK             VALUE '00'.
+010598 77  DSNLIST-EOF-SWITCH      PIC X(01) VALUE 'N'.
+010599     88  DSNLIST-EOF                 VALUE 'Y'.
+010600 77  DSNLIST-ENTRY-INDEX     PIC 9(02) VALUE ZERO.
+010605
+010610****************************************************
+010620**** CSV/JSON EXPORT MODE SUPPORT
+010630****************************************************
+010640 77  EXPORT-MODE-SWITCH      PIC X(01) VALUE 'N'.
+010650     88  EXPORT-MODE-NONE            VALUE 'N'.
+010660     88  EXPORT-MODE-CSV             VALUE 'C'.
+010670     88  EXPORT-MODE-JSON            VALUE 'J'.
+010700 LINKAGE SECTION.
+010800****************************************************
+010900**** THE JCL PARM=, IF ANY, GIVING THE RESTART POINT
+011000**** (THE RECORD COUNT TO REPOSITION INFILE PAST) AND
+011050**** THE EXPORT MODE ('C' = CSV, 'J' = JSON, ELSE NONE)
+011100****************************************************
+011200 01  RESTART-PARM.
+011300     05  RESTART-PARM-LEN     PIC S9(4) COMP.
+011350     05  RESTART-PARM-DATA.
+011360         10  RESTART-PARM-COUNT       PIC X(09).
+011370         10  RESTART-PARM-EXPORT-MODE PIC X(01).
+011500
+011600 PROCEDURE DIVISION USING RESTART-PARM.
+011700
+011800 00000-MAIN-PROCEDURE.
+011900
+012000     OPEN OUTPUT OUTFILE.
+012100     OPEN OUTPUT CHKPTFILE.
+012150     OPEN OUTPUT REJFILE.
+012200
+012300     PERFORM DETERMINE-RESTART-COUNT
+012350        THRU DETERMINE-RESTART-COUNT-X.
+012400     MOVE RESTART-COUNT-NUMERIC TO RESTART-COUNT.
+012410
+012420     PERFORM DETERMINE-EXPORT-MODE
+012430        THRU DETERMINE-EXPORT-MODE-X.
+012440     IF NOT EXPORT-MODE-NONE
+012445        OPEN OUTPUT EXPORTFILE
+012450     END-IF.
+012460
+012470     PERFORM LOAD-DSN-LIST THRU LOAD-DSN-LIST-X.
+012500
+013200     MOVE SPACES TO CC.
+013300     MOVE STAR-LINE-1 TO OUTPUT-REC.
+013400     WRITE OUTPUT-REC.
+013500     WRITE OUTPUT-REC.
+013600     WRITE OUTPUT-REC.
+013700
+013800     MOVE SPACES TO BODY-TEXT.
+013900     MOVE BODY-LINE TO OUTPUT-REC.
+014000     WRITE OUTPUT-REC.
+014100
+014200     MOVE FLASH-LINE TO OUTPUT-REC.
+014300     WRITE OUTPUT-REC.
+014400     WRITE OUTPUT-REC.
+014500     WRITE OUTPUT-REC.
+014600
+014700     MOVE SPACES TO BODY-TEXT.
+014800     MOVE BODY-LINE TO OUTPUT-REC.
+014900     WRITE OUTPUT-REC.
+015000     WRITE OUTPUT-REC.
+015100
+015200     MOVE MESSAGE-LINE TO BODY-TEXT.
+015300     MOVE BODY-LINE TO OUTPUT-REC.
+015400     WRITE OUTPUT-REC.
+015500
+015600     MOVE SPACES TO BODY-TEXT.
+015700     MOVE BODY-LINE TO OUTPUT-REC.
+015800     WRITE OUTPUT-REC.
+015900
+016000     PERFORM GET-MESSAGE THRU GET-MESSAGE-X
+016100        UNTIL INFILE-EOF.
+016200
+016300     MOVE SPACES TO BODY-TEXT BODY-SOURCE-TAG.
+016400     MOVE BODY-LINE TO OUTPUT-REC.
+016500     WRITE OUTPUT-REC.
+016600     WRITE OUTPUT-REC.
+016700
+016800     MOVE STAR-LINE-1 TO OUTPUT-REC.
+016900     WRITE OUTPUT-REC.
+017000     WRITE OUTPUT-REC.
+017100     WRITE OUTPUT-REC.
+017120
+017150     MOVE RECORDS-READ-COUNT  TO TRAILER-RECORDS-READ.
+017160     MOVE LINES-WRITTEN-COUNT TO TRAILER-LINES-WRITTN.
+017165     MOVE REJECT-COUNT        TO TRAILER-REJECT-COUNT.
+017170     MOVE TRAILER-LINE TO OUTPUT-REC.
+017180     WRITE OUTPUT-REC.
+017200
+017300* CLOSE THE INPUT FILE
+017400     MOVE 'C' TO ACTION-FLAG.
+017500     CALL 'TSUBR01' USING PASS-ME-AROUND MULTI-INPUT-TABLE.
+017600
+017700     CLOSE OUTFILE.
+017800     CLOSE CHKPTFILE.
+017850     CLOSE REJFILE.
+017860     IF NOT EXPORT-MODE-NONE
+017870        CLOSE EXPORTFILE
+017880     END-IF.
+017900     GOBACK.
+018000
+018100 DETERMINE-RESTART-COUNT.
+018200
+018300     IF RESTART-PARM-LEN >= 9
+018400        AND RESTART-PARM-COUNT IS NUMERIC
+018500        MOVE RESTART-PARM-COUNT TO RESTART-COUNT-NUMERIC
+018600     ELSE
+018700        MOVE ZERO TO RESTART-COUNT-NUMERIC
+018800     END-IF.
+018900
+019000 DETERMINE-RESTART-COUNT-X.
+019100     EXIT.
+019150
+019160****************************************************************
+019170* THE 10TH PARM BYTE, IF SUPPLIED, SELECTS AN EXPORT MODE:
+019180*    'C'  WRITE EXPORTFILE AS DELIMITED CSV
+019190*    'J'  WRITE EXPORTFILE AS JSON LINES
+019200*    ANY OTHER VALUE (OR NO 10TH BYTE) MEANS NO EXPORT
+019210****************************************************************
+019220 DETERMINE-EXPORT-MODE.
+019230     MOVE 'N' TO EXPORT-MODE-SWITCH.
+019240     IF RESTART-PARM-LEN > 9
+019250        IF RESTART-PARM-EXPORT-MODE = 'C' OR
+019260              RESTART-PARM-EXPORT-MODE = 'J'
+019270           MOVE RESTART-PARM-EXPORT-MODE TO EXPORT-MODE-SWITCH
+019280        END-IF
+019290     END-IF.
+019300
+019310 DETERMINE-EXPORT-MODE-X.
+019320     EXIT.
+019330
+019340 GET-MESSAGE.
+019400        MOVE 'R' TO ACTION-FLAG.
+019500        CALL 'TSUBR01' USING PASS-ME-AROUND MULTI-INPUT-TABLE.
+019600           IF NOT INFILE-EOF THEN
+019620             ADD 1 TO RECORDS-READ-COUNT
+019630             PERFORM VALIDATE-TEXT-PORTION
+019640                THRU VALIDATE-TEXT-PORTION-X
+019650             IF TEXT-PORTION-IS-VALID
+019660                MOVE SOURCE-TAG TO BODY-SOURCE-TAG
+019700                MOVE TEXT-PORTION TO BODY-TEXT
+019800                MOVE BODY-LINE TO OUTPUT-REC
+019900                WRITE OUTPUT-REC
+019950                ADD 1 TO LINES-WRITTEN-COUNT
+019960                PERFORM WRITE-EXPORT-LINE-IF-ACTIVE
+019970                   THRU WRITE-EXPORT-LINE-IF-ACTIVE-X
+020110                PERFORM WRITE-SOURCE-BREAK-IF-CHANGING
+020120                   THRU WRITE-SOURCE-BREAK-IF-CHANGING-X
+020150             ELSE
+020160                PERFORM WRITE-REJECT-RECORD
+020170                   THRU WRITE-REJECT-RECORD-X
+020180             END-IF
+020185             PERFORM WRITE-CHECKPOINT-IF-DUE
+020187                THRU WRITE-CHECKPOINT-IF-DUE-X
+020190          END-IF.
+020200 GET-MESSAGE-X.
+020300     EXIT.
+020310
+020320 VALIDATE-TEXT-PORTION.
+020330
+020340     MOVE 'Y' TO TEXT-VALID-SWITCH.
+020350     IF TEXT-PORTION IS NOT PRINTABLE-TEXT
+020360        MOVE 'N' TO TEXT-VALID-SWITCH
+020370        MOVE '02' TO REJECT-REASON-CODE
+020380     ELSE
+020390        IF TEXT-PORTION (73:8) NOT = SPACES
+020400           MOVE 'N' TO TEXT-VALID-SWITCH
+020410           MOVE '01' TO REJECT-REASON-CODE
+020420        END-IF
+020430     END-IF.
+020431
+020432     IF TEXT-VALID-SWITCH = 'Y'
+020433        AND NOT EXPORT-MODE-NONE
+020434        PERFORM CHECK-EXPORT-UNSAFE-CHARS
+020435           THRU CHECK-EXPORT-UNSAFE-CHARS-X
+020436     END-IF.
+020440
+020450 VALIDATE-TEXT-PORTION-X.
+020460     EXIT.
+020465
+020466****************************************************************
+020471* A COMMA WOULD SHIFT EVERY DOWNSTREAM CSV COLUMN, AND A QUOTE
+020476* WOULD BREAK THE STRING LITERAL WRITE-JSON-EXPORT-LINE BUILDS -
+020481* EITHER WAY THE TEXT WOULDN'T ROUND-TRIP CLEANLY THROUGH
+020486* EXPORTFILE, SO WHEN EXPORT MODE IS ON, TREAT IT LIKE ANY OTHER
+020491* DATA REJFILE ALREADY CATCHES FOR THE SAME REASON.
+020496****************************************************************
+020501 CHECK-EXPORT-UNSAFE-CHARS.
+020506
+020511     MOVE ZERO TO EXPORT-UNSAFE-CHAR-COUNT.
+020516     INSPECT TEXT-PORTION TALLYING EXPORT-UNSAFE-CHAR-COUNT
+020521        FOR ALL ',' ALL '"'.
+020526     IF EXPORT-UNSAFE-CHAR-COUNT > 0
+020531        MOVE 'N' TO TEXT-VALID-SWITCH
+020536        MOVE '03' TO REJECT-REASON-CODE
+020541     END-IF.
+020546
+020551 CHECK-EXPORT-UNSAFE-CHARS-X.
+020556     EXIT.
+020561
+020566 WRITE-REJECT-RECORD.
+020571
+020576     MOVE TEXT-PORTION TO REJECT-ORIGINAL-TEXT.
+020581     MOVE REJECT-RECORD TO REJ-OUTPUT-REC.
+020586     WRITE REJ-OUTPUT-REC.
+020591     ADD 1 TO REJECT-COUNT.
+020596
+020601 WRITE-REJECT-RECORD-X.
+020606     EXIT.
+020611
+020616 WRITE-CHECKPOINT-IF-DUE.
+020621
+020626     DIVIDE CHECKPOINT-COUNT BY CHECKPOINT-INTERVAL
+020631        GIVING CHECKPOINT-QUOTIENT
+020636        REMAINDER CHECKPOINT-REMAINDER.
+020641
+020646     IF CHECKPOINT-REMAINDER = 0
+020651        MOVE CHECKPOINT-COUNT TO CHKPT-RECORD
+020656        WRITE CHKPT-RECORD
+020661     END-IF.
+020666
+020671 WRITE-CHECKPOINT-IF-DUE-X.
+020676     EXIT.
+021800
+021805****************************************************************
+021810* IN MULTI-INPUT MODE, PEEKS AT THE NEXT RECORD AND, IF IT CAME
+021815* FROM A DIFFERENT SOURCE DATASET THAN THE DETAIL LINE JUST
+021820* WRITTEN, PRINTS A BLANK SEPARATOR LINE - A CONTROL BREAK ON
+021825* BODY-SOURCE-TAG MADE POSSIBLE BY THE 'P' LOOKAHEAD ACTION
+021830* WITHOUT DISTURBING THE GET-MESSAGE READ LOOP ITSELF.  IN
+021835* SINGLE-FILE MODE (MI-DSN-COUNT = 1) THERE IS ONLY EVER ONE
+021840* SOURCE TAG, SO THIS PARAGRAPH IS SKIPPED ENTIRELY.
+021845****************************************************************
+021850 WRITE-SOURCE-BREAK-IF-CHANGING.
+021855
+021860     IF MI-DSN-COUNT > 1
+021865        MOVE 'P' TO ACTION-FLAG
+021870        CALL 'TSUBR01' USING PASS-ME-AROUND MULTI-INPUT-TABLE
+021875        IF NOT INFILE-EOF
+021880           IF SOURCE-TAG NOT = BODY-SOURCE-TAG
+021885              MOVE SPACES TO BODY-TEXT BODY-SOURCE-TAG
+021886              MOVE BODY-LINE TO OUTPUT-REC
+021887              WRITE OUTPUT-REC
+021888           END-IF
+021889        END-IF
+021890     END-IF.
+021891
+021892 WRITE-SOURCE-BREAK-IF-CHANGING-X.
+021893     EXIT.
+021895
+021900****************************************************************
+022000* LOADS MULTI-INPUT-TABLE FROM THE OPTIONAL DSNLIST CONTROL
+022010* FILE.  WHEN THE DATASET IS NOT PRESENT (OR WON'T OPEN)
+022020* MULTI-INPUT-TABLE IS LEFT AT ITS DEFAULT OF ONE ENTRY, SO
+022030* THE PROGRAM RUNS EXACTLY AS IT DID BEFORE MERGE MODE
+022040* EXISTED - THE FIRST RECORD IN THE FILE GIVES THE TAG FOR
+022050* THE ALREADY-ASSIGNED INFILE, EVERY RECORD AFTER THAT NAMES
+022060* ONE MORE DATASET TO BE MERGED IN.
+022070****************************************************************
+022100 LOAD-DSN-LIST.
+022200
+022300     OPEN INPUT DSNLIST.
+022400     IF DSNLIST-OPEN-OK
+022500        MOVE ZERO TO DSNLIST-ENTRY-INDEX
+022600        PERFORM LOAD-ONE-DSN-ENTRY THRU LOAD-ONE-DSN-ENTRY-X
+022700           UNTIL DSNLIST-EOF OR DSNLIST-ENTRY-INDEX = 10
+022800        MOVE DSNLIST-ENTRY-INDEX TO MI-DSN-COUNT
+022900        CLOSE DSNLIST
+023000     END-IF.
+023100
+023200 LOAD-DSN-LIST-X.
+023300     EXIT.
+023400
+023500 LOAD-ONE-DSN-ENTRY.
+023600
+023700     READ DSNLIST
+023800        AT END
+023900           MOVE 'Y' TO DSNLIST-EOF-SWITCH
+024000        NOT AT END
+024100           ADD 1 TO DSNLIST-ENTRY-INDEX
+024150           MOVE DSNLIST-DSN-NAME
+024160              TO MI-DSN-NAME (DSNLIST-ENTRY-INDEX)
+024200           MOVE DSNLIST-DSN-TAG
+024250              TO MI-DSN-TAG  (DSNLIST-ENTRY-INDEX)
+024400     END-READ.
+024500
+024600 LOAD-ONE-DSN-ENTRY-X.
+024700     EXIT.
+024800
+024900****************************************************************
+025000* WRITES THE CURRENT BODY-SOURCE-TAG/BODY-TEXT TO EXPORTFILE IN
+025100* WHICHEVER DELIMITED FORMAT WAS SELECTED, OR DOES NOTHING WHEN
+025200* NO EXPORT MODE IS ACTIVE.
+025300****************************************************************
+025400 WRITE-EXPORT-LINE-IF-ACTIVE.
+025450
+025500
+025600     IF EXPORT-MODE-CSV
+025700        PERFORM WRITE-CSV-EXPORT-LINE
+025800           THRU WRITE-CSV-EXPORT-LINE-X
+025900     ELSE
+026000        IF EXPORT-MODE-JSON
+026100           PERFORM WRITE-JSON-EXPORT-LINE
+026200              THRU WRITE-JSON-EXPORT-LINE-X
+026300        END-IF
+026400     END-IF.
+026450
+026500
+026600 WRITE-EXPORT-LINE-IF-ACTIVE-X.
+026700     EXIT.
+026750
+026800
+026900 WRITE-CSV-EXPORT-LINE.
+026950
+027000
+027100     MOVE BODY-SOURCE-TAG TO EXPORT-CSV-TAG.
+027200     MOVE BODY-TEXT TO EXPORT-CSV-TEXT.
+027300     MOVE EXPORT-CSV-LINE TO EXPORT-OUTPUT-REC.
+027400     WRITE EXPORT-OUTPUT-REC.
+027450
+027500
+027600 WRITE-CSV-EXPORT-LINE-X.
+027700     EXIT.
+027750
+027800
+027900 WRITE-JSON-EXPORT-LINE.
+027950
+028000
+028100     MOVE SPACES TO EXPORT-JSON-LINE.
+028200     STRING '{"source":"'    DELIMITED BY SIZE
+028300            BODY-SOURCE-TAG  DELIMITED BY SIZE
+028400            '","text":"'     DELIMITED BY SIZE
+028500            BODY-TEXT        DELIMITED BY SIZE
+028600            '"}'             DELIMITED BY SIZE
+028700         INTO EXPORT-JSON-LINE.
+028800     MOVE EXPORT-JSON-LINE TO EXPORT-OUTPUT-REC.
+028900     WRITE EXPORT-OUTPUT-REC.
+028950
+029000
+029100 WRITE-JSON-EXPORT-LINE-X.
+029200     EXIT.
