@@ -0,0 +1,347 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TPROG02.
+000300 AUTHOR.        COMPUWARE ISPW TRAINING.
+000400 DATE-WRITTEN.  AUGUST 9TH, 2026.
+000500 DATE-COMPILED.
+000600
+000700********************************************************
+000800* THIS PROGRAM READS THE EMP EXTRACT (DCLEMP LAYOUT)
+000900*      AND PRODUCES A REGION-BY-REGION SUMMARY OF
+001000*      WAGES, OVERTIME AND COMMISSION.
+001100*
+001200*      THE REGION-BREAK LOGIC BELOW REQUIRES EMPFILE TO BE
+001250*      ASCENDING BY EMP-TB-REGION, SO RATHER THAN TRUST THE
+001260*      EXTRACT TO ARRIVE THAT WAY, THIS PROGRAM SORTS IT
+001270*      ITSELF (SRTWORK/SRTFILE BELOW) BEFORE THE REGION
+001280*      BREAK EVER RUNS - CORRECTNESS DOES NOT DEPEND ON
+001290*      HOW THE EXTRACT WAS UNLOADED.
+001500*
+001600*      AND COPYLIBS   EMPREC    (FLAT EXTRACT LAYOUT FOR
+001700*                               THE EMP DCLGEN - SEE EMP.cpy)
+001710* ======================================================
+001800*  ISPW (TM)
+001900*  COPYRIGHT (C) 1986-2016 COMPUWARE CORPORATION.
+002000*  UNPUBLISHED RIGHTS RESERVED UNDER THE COPYRIGHT
+002100*  LAWS OF THE UNITED STATES.
+002200*
+002300* ======================================================
+002400*                   MODIFICATION  LOG
+002500*
+002600*  DD/MM/YY  PROGRAMMER  CHANGES
+002700*  ********  **********  *******
+002800*  09/08/26  ISPW        NEW PROGRAM - EMP WAGE SUMMARY
+002900* ======================================================
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER. IBM-370.
+003300 OBJECT-COMPUTER. IBM-370.
+003400
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700
+003800*****************************************************
+003900*  FILES USED:
+004000*   EMPFILE  THE EMP TABLE EXTRACT, DCLEMP LAYOUT, ARRIVES
+004050*            IN WHATEVER ORDER THE UNLOAD PRODUCED IT
+004060*   SRTWORK  SORT WORK FILE - SORTS EMPFILE INTO SRTFILE
+004070*            ASCENDING BY EMP-TB-REGION (SEE 1000-INITIALIZE)
+004080*   SRTFILE  EMPFILE'S RECORDS, ASCENDING BY EMP-TB-REGION -
+004090*            THIS IS WHAT 2100-READ-EMPFILE ACTUALLY READS
+004200*   SUMFILE  THE PRINTED REGION SUMMARY REPORT
+004300*****************************************************
+004400     SELECT EMPFILE ASSIGN UT-S-EMPIN
+004500       ORGANIZATION IS SEQUENTIAL
+004600       ACCESS IS SEQUENTIAL.
+004605
+004610     SELECT SRTWORK ASSIGN UT-S-SRTWK.
+004615
+004620     SELECT SRTFILE ASSIGN UT-S-EMPSRT
+004630       ORGANIZATION IS SEQUENTIAL
+004640       ACCESS IS SEQUENTIAL.
+004700
+004800     SELECT SUMFILE ASSIGN UT-S-SUMOUT
+004900       ORGANIZATION IS SEQUENTIAL
+005000       ACCESS IS SEQUENTIAL.
+005100
+005200 DATA DIVISION.
+005300
+005400 FILE SECTION.
+005500
+005600 FD  EMPFILE
+005700     LABEL RECORDS OMITTED
+005800     BLOCK CONTAINS 0 RECORDS
+005900     RECORDING MODE IS F
+006000     DATA RECORD IS EMPFILE-REC.
+006100
+006110 01  EMPFILE-REC             PIC X(50).
+006120
+006130*****************************************************
+006140**** SORT WORK FILE FOR THE REGION SORT PERFORMED
+006150**** BY 1000-INITIALIZE.  ONLY THE KEY FIELD NEEDS A
+006160**** NAME - SRT-KEY-REGION LINES UP WITH EMP-TB-REGION'S
+006170**** POSITION IN THE DCLEMP LAYOUT (BYTES 16-20).
+006180*****************************************************
+006190 SD  SRTWORK
+006200     DATA RECORD IS SRT-REC.
+006210
+006220 01  SRT-REC.
+006230     05  FILLER               PIC X(15).
+006240     05  SRT-KEY-REGION       PIC X(05).
+006250     05  FILLER               PIC X(30).
+006260
+006270 FD  SRTFILE
+006280     LABEL RECORDS OMITTED
+006290     BLOCK CONTAINS 0 RECORDS
+006300     RECORDING MODE IS F
+006310     DATA RECORD IS SRTFILE-REC.
+006320
+006330 01  SRTFILE-REC              PIC X(50).
+006340
+006400 FD  SUMFILE
+006500     LABEL RECORDS OMITTED
+006600     BLOCK CONTAINS 0 RECORDS
+006700     RECORDING MODE IS F
+006800     DATA RECORD IS SUM-OUTPUT-REC.
+006900
+007000 01  SUM-OUTPUT-REC.
+007100     05  SUM-CC            PIC X(01).
+007200     05  SUM-LINE          PIC X(132).
+007300
+007400 WORKING-STORAGE SECTION.
+007410****************************************************
+007420****    EMP EXTRACT WORKING COPY - 2100-READ-EMPFILE
+007430****    MOVES EACH SORTED SRTFILE-REC HERE SO THE REST
+007440****    OF THE PROGRAM CAN GO ON REFERRING TO EMP-TB-*
+007450****    BY NAME, UNCHANGED BY THE SORT ADDED ABOVE.
+007460****************************************************
+007470     COPY EMPREC.
+007480
+007500****************************************************
+007600****    REPORT LINE LAYOUTS - BOXED HEADER STYLE
+007700****    (SAME STAR-LINE / BODY-LINE STYLE AS THE
+007800****     TPROG01 OUTFILE REPORT USES)
+007900****************************************************
+008000 01  SUM-STAR-LINE.
+008100     05  FILLER            PIC X(01) VALUE SPACE.
+008200     05  FILLER            PIC X(132) VALUE ALL '*'.
+008300
+008400 01  SUM-TITLE-LINE.
+008500     05  FILLER            PIC X(01) VALUE SPACE.
+008600     05  FILLER            PIC X(132) VALUE
+008700         'EMP TABLE PAYROLL SUMMARY REPORT - BY REGION'.
+008800
+008900 01  SUM-COLUMN-LINE.
+009000     05  FILLER            PIC X(01) VALUE SPACE.
+009100     05  FILLER            PIC X(10) VALUE 'REGION'.
+009200     05  FILLER            PIC X(15) VALUE 'EMP COUNT'.
+009300     05  FILLER            PIC X(17) VALUE 'TOTAL WAGES'.
+009400     05  FILLER            PIC X(15) VALUE 'TOTAL OT'.
+009500     05  FILLER            PIC X(15) VALUE 'TOTAL COMM'.
+009600     05  FILLER            PIC X(60) VALUE SPACES.
+009700
+009800 01  SUM-DETAIL-LINE.
+009900     05  FILLER            PIC X(01) VALUE SPACE.
+010000     05  SUM-D-REGION      PIC X(05).
+010100     05  FILLER            PIC X(04) VALUE SPACES.
+010200     05  SUM-D-COUNT       PIC ZZZ,ZZ9.
+010300     05  FILLER            PIC X(05) VALUE SPACES.
+010400     05  SUM-D-WAGES       PIC ZZZ,ZZZ,ZZ9.
+010500     05  FILLER            PIC X(04) VALUE SPACES.
+010600     05  SUM-D-OT          PIC ZZZ,ZZZ,ZZ9.
+010700     05  FILLER            PIC X(04) VALUE SPACES.
+010800     05  SUM-D-COMM        PIC ZZZ,ZZZ,ZZ9.
+010900     05  FILLER            PIC X(70) VALUE SPACES.
+011000
+011100 01  SUM-TRAILER-LINE.
+011200     05  FILLER            PIC X(01) VALUE SPACE.
+011300     05  SUM-T-LABEL       PIC X(20) VALUE SPACES.
+011400     05  SUM-T-COUNT       PIC ZZZ,ZZ9.
+011500     05  FILLER            PIC X(05) VALUE SPACES.
+011600     05  SUM-T-WAGES       PIC ZZZ,ZZZ,ZZ9.
+011700     05  FILLER            PIC X(04) VALUE SPACES.
+011800     05  SUM-T-OT          PIC ZZZ,ZZZ,ZZ9.
+011900     05  FILLER            PIC X(04) VALUE SPACES.
+012000     05  SUM-T-COMM        PIC ZZZ,ZZZ,ZZ9.
+012100     05  FILLER            PIC X(59) VALUE SPACES.
+012200
+012300 01  SUM-EXCLUDED-LINE.
+012400     05  FILLER            PIC X(01) VALUE SPACE.
+012500     05  SUM-X-LABEL       PIC X(30) VALUE SPACES.
+012600     05  SUM-X-COUNT       PIC ZZZ,ZZ9.
+012700     05  FILLER            PIC X(95) VALUE SPACES.
+012800
+012900****************************************************
+013000****    ACCUMULATORS AND SWITCHES
+013100****************************************************
+013200 77  EMPFILE-EOF-SW        PIC X(01) VALUE 'N'.
+013300     88  EMPFILE-EOF                 VALUE 'Y'.
+013400
+013500 77  CURRENT-REGION        PIC X(05) VALUE SPACES.
+013600 77  FIRST-RECORD-SW       PIC X(01) VALUE 'Y'.
+013700     88  FIRST-RECORD                VALUE 'Y'.
+013800
+013900 77  REGION-WAGES-TOTAL    PIC 9(09) VALUE ZERO.
+014000 77  REGION-OT-TOTAL       PIC 9(09) VALUE ZERO.
+014100 77  REGION-COMM-TOTAL     PIC 9(09) VALUE ZERO.
+014200 77  REGION-EMP-COUNT      PIC 9(07) VALUE ZERO.
+014300
+014400 77  GRAND-WAGES-TOTAL     PIC 9(09) VALUE ZERO.
+014500 77  GRAND-OT-TOTAL        PIC 9(09) VALUE ZERO.
+014600 77  GRAND-COMM-TOTAL      PIC 9(09) VALUE ZERO.
+014700 77  GRAND-EMP-COUNT       PIC 9(07) VALUE ZERO.
+014800 77  GRAND-EXCLUDED-COUNT  PIC 9(07) VALUE ZERO.
+014900
+015000 77  EMP-WAGES-NUM         PIC 9(08) VALUE ZERO.
+015100 77  EMP-OT-NUM            PIC 9(08) VALUE ZERO.
+015200 77  EMP-COMM-NUM          PIC 9(08) VALUE ZERO.
+015300
+015400 PROCEDURE DIVISION.
+015500
+015600 0000-MAINLINE.
+015700
+015800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+015900     PERFORM 2000-PROCESS-EMP THRU 2000-EXIT
+016000        UNTIL EMPFILE-EOF.
+016100     PERFORM 3000-FINISH-REPORT THRU 3000-EXIT.
+016200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+016300     GOBACK.
+016400
+016500 1000-INITIALIZE.
+016600
+016610     SORT SRTWORK
+016620        ON ASCENDING KEY SRT-KEY-REGION
+016630        USING EMPFILE
+016640        GIVING SRTFILE.
+016650
+016660     OPEN INPUT SRTFILE.
+016800     OPEN OUTPUT SUMFILE.
+016900
+017000     MOVE SPACES TO SUM-CC.
+017100     MOVE SUM-STAR-LINE TO SUM-OUTPUT-REC.
+017200     WRITE SUM-OUTPUT-REC.
+017300     WRITE SUM-OUTPUT-REC.
+017400     WRITE SUM-OUTPUT-REC.
+017500
+017600     MOVE SUM-TITLE-LINE TO SUM-OUTPUT-REC.
+017700     WRITE SUM-OUTPUT-REC.
+017800     WRITE SUM-OUTPUT-REC.
+017900
+018000     MOVE SUM-COLUMN-LINE TO SUM-OUTPUT-REC.
+018100     WRITE SUM-OUTPUT-REC.
+018200     WRITE SUM-OUTPUT-REC.
+018300
+018400     PERFORM 2100-READ-EMPFILE THRU 2100-EXIT.
+018500
+018600 1000-EXIT.
+018700     EXIT.
+018800
+018900 2000-PROCESS-EMP.
+019000
+019100     IF FIRST-RECORD
+019200        MOVE 'N' TO FIRST-RECORD-SW
+019300        MOVE EMP-TB-REGION TO CURRENT-REGION
+019400     END-IF.
+019500
+019600     IF EMP-TB-REGION NOT = CURRENT-REGION
+019700        PERFORM 2500-WRITE-REGION-TOTAL THRU 2500-EXIT
+019800        MOVE EMP-TB-REGION TO CURRENT-REGION
+019900     END-IF.
+020000
+020100     IF EMP-TB-WAGES IS NUMERIC
+020200        AND EMP-TB-OT IS NUMERIC
+020300        AND EMP-TB-COMM IS NUMERIC
+020400        MOVE EMP-TB-WAGES TO EMP-WAGES-NUM
+020500        MOVE EMP-TB-OT    TO EMP-OT-NUM
+020600        MOVE EMP-TB-COMM  TO EMP-COMM-NUM
+020700        ADD EMP-WAGES-NUM TO REGION-WAGES-TOTAL
+020800        ADD EMP-OT-NUM    TO REGION-OT-TOTAL
+020900        ADD EMP-COMM-NUM  TO REGION-COMM-TOTAL
+021000        ADD 1             TO REGION-EMP-COUNT
+021100     ELSE
+021200        ADD 1             TO GRAND-EXCLUDED-COUNT
+021300     END-IF.
+021400
+021500     PERFORM 2100-READ-EMPFILE THRU 2100-EXIT.
+021600
+021700 2000-EXIT.
+021800     EXIT.
+021900
+022000 2100-READ-EMPFILE.
+022100
+022200     READ SRTFILE
+022300        AT END
+022400           MOVE 'Y' TO EMPFILE-EOF-SW
+022500     END-READ.
+022510
+022520     IF NOT EMPFILE-EOF
+022530        MOVE SRTFILE-REC TO DCLEMP
+022540     END-IF.
+022600
+022700 2100-EXIT.
+022800     EXIT.
+022900
+023000 2500-WRITE-REGION-TOTAL.
+023100
+023200     MOVE SPACES TO SUM-DETAIL-LINE.
+023300     MOVE CURRENT-REGION       TO SUM-D-REGION.
+023400     MOVE REGION-EMP-COUNT     TO SUM-D-COUNT.
+023500     MOVE REGION-WAGES-TOTAL   TO SUM-D-WAGES.
+023600     MOVE REGION-OT-TOTAL      TO SUM-D-OT.
+023700     MOVE REGION-COMM-TOTAL    TO SUM-D-COMM.
+023800     MOVE SUM-DETAIL-LINE      TO SUM-OUTPUT-REC.
+023900     WRITE SUM-OUTPUT-REC.
+024000
+024100     ADD REGION-WAGES-TOTAL TO GRAND-WAGES-TOTAL.
+024200     ADD REGION-OT-TOTAL    TO GRAND-OT-TOTAL.
+024300     ADD REGION-COMM-TOTAL  TO GRAND-COMM-TOTAL.
+024400     ADD REGION-EMP-COUNT   TO GRAND-EMP-COUNT.
+024500
+024600     MOVE ZERO TO REGION-WAGES-TOTAL.
+024700     MOVE ZERO TO REGION-OT-TOTAL.
+024800     MOVE ZERO TO REGION-COMM-TOTAL.
+024900     MOVE ZERO TO REGION-EMP-COUNT.
+025000
+025100 2500-EXIT.
+025200     EXIT.
+025300
+025400 3000-FINISH-REPORT.
+025500
+025600     IF NOT FIRST-RECORD
+025700        PERFORM 2500-WRITE-REGION-TOTAL THRU 2500-EXIT
+025800     END-IF.
+025900
+026000     MOVE SPACES TO SUM-CC.
+026100     MOVE SUM-STAR-LINE TO SUM-OUTPUT-REC.
+026200     WRITE SUM-OUTPUT-REC.
+026300     WRITE SUM-OUTPUT-REC.
+026400
+026500     MOVE SPACES TO SUM-TRAILER-LINE.
+026600     MOVE 'GRAND TOTAL' TO SUM-T-LABEL.
+026700     MOVE GRAND-EMP-COUNT   TO SUM-T-COUNT.
+026800     MOVE GRAND-WAGES-TOTAL TO SUM-T-WAGES.
+026900     MOVE GRAND-OT-TOTAL    TO SUM-T-OT.
+027000     MOVE GRAND-COMM-TOTAL  TO SUM-T-COMM.
+027100     MOVE SUM-TRAILER-LINE  TO SUM-OUTPUT-REC.
+027200     WRITE SUM-OUTPUT-REC.
+027300
+027400     MOVE SPACES TO SUM-EXCLUDED-LINE.
+027500     MOVE 'ROWS EXCLUDED (NON-NUMERIC)' TO SUM-X-LABEL.
+027600     MOVE GRAND-EXCLUDED-COUNT TO SUM-X-COUNT.
+027700     MOVE SUM-EXCLUDED-LINE TO SUM-OUTPUT-REC.
+027800     WRITE SUM-OUTPUT-REC.
+027900
+028000     MOVE SUM-STAR-LINE TO SUM-OUTPUT-REC.
+028100     WRITE SUM-OUTPUT-REC.
+028200     WRITE SUM-OUTPUT-REC.
+028300     WRITE SUM-OUTPUT-REC.
+028400
+028500 3000-EXIT.
+028600     EXIT.
+028700
+028800 9000-TERMINATE.
+028900
+029000     CLOSE SRTFILE.
+029100     CLOSE SUMFILE.
+029200
+029300 9000-EXIT.
+029400     EXIT.
