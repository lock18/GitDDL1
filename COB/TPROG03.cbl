@@ -0,0 +1,285 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TPROG03.
+000300 AUTHOR.        COMPUWARE ISPW TRAINING.
+000400 DATE-WRITTEN.  AUGUST 9TH, 2026.
+000500 DATE-COMPILED.
+000600
+000700********************************************************
+000800* THIS PROGRAM READS THE EMP EXTRACT (DCLEMP LAYOUT)
+000900*      AND VALIDATES THAT EMP-TB-WAGES, EMP-TB-OT AND
+001000*      EMP-TB-COMM ARE ALL VALID UNSIGNED NUMERIC
+001100*      STRINGS (THEY ARE DEFINED PIC X(8) IN THE DCLGEN,
+001200*      NOT A NUMERIC PICTURE, SO BAD DATA CAN GET IN).
+001300*      EVERY ROW THAT FAILS IS LISTED ON EXCFILE BY
+001400*      EMP-TB-NAME AND EMP-TB-REGION, SHOWING WHICH OF
+001500*      THE THREE FIELDS FAILED.
+001600*
+001700*      NO SORT ORDER IS ASSUMED - EACH ROW IS EDITED
+001800*      INDEPENDENTLY OF THE OTHERS.
+001900*
+002000*      AND COPYLIBS   EMPREC    (FLAT EXTRACT LAYOUT FOR
+002100*                               THE EMP DCLGEN - SEE EMP.cpy)
+002200* ======================================================
+002300*  ISPW (TM)
+002400*  COPYRIGHT (C) 1986-2016 COMPUWARE CORPORATION.
+002500*  UNPUBLISHED RIGHTS RESERVED UNDER THE COPYRIGHT
+002600*  LAWS OF THE UNITED STATES.
+002700*
+002800* ======================================================
+002900*                   MODIFICATION  LOG
+003000*
+003100*  DD/MM/YY  PROGRAMMER  CHANGES
+003200*  ********  **********  *******
+003300*  09/08/26  ISPW        NEW PROGRAM - EMP NUMERIC EDIT
+003400* ======================================================
+003500 ENVIRONMENT DIVISION.
+003600 CONFIGURATION SECTION.
+003700 SOURCE-COMPUTER. IBM-370.
+003800 OBJECT-COMPUTER. IBM-370.
+003900
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200
+004300*****************************************************
+004400*  FILES USED:
+004500*   EMPFILE  THE EMP TABLE EXTRACT, DCLEMP LAYOUT
+004600*   EXCFILE  THE PRINTED NUMERIC-EDIT EXCEPTIONS LISTING
+004700*****************************************************
+004800     SELECT EMPFILE ASSIGN UT-S-EMPIN
+004900       ORGANIZATION IS SEQUENTIAL
+005000       ACCESS IS SEQUENTIAL.
+005100
+005200     SELECT EXCFILE ASSIGN UT-S-EXCOUT
+005300       ORGANIZATION IS SEQUENTIAL
+005400       ACCESS IS SEQUENTIAL.
+005500
+005600 DATA DIVISION.
+005700
+005800 FILE SECTION.
+005900
+006000 FD  EMPFILE
+006100     LABEL RECORDS OMITTED
+006200     BLOCK CONTAINS 0 RECORDS
+006300     RECORDING MODE IS F
+006400     DATA RECORD IS DCLEMP.
+006500
+006600     COPY EMPREC.
+006700
+006800 FD  EXCFILE
+006900     LABEL RECORDS OMITTED
+007000     BLOCK CONTAINS 0 RECORDS
+007100     RECORDING MODE IS F
+007200     DATA RECORD IS EXC-OUTPUT-REC.
+007300
+007400 01  EXC-OUTPUT-REC.
+007500     05  EXC-CC            PIC X(01).
+007600     05  EXC-LINE          PIC X(132).
+007700
+007800 WORKING-STORAGE SECTION.
+007900****************************************************
+008000****    REPORT LINE LAYOUTS - BOXED HEADER STYLE
+008100****    (SAME STAR-LINE / BODY-LINE STYLE AS THE
+008200****     TPROG01 OUTFILE REPORT USES)
+008300****************************************************
+008400 01  EXC-STAR-LINE.
+008500     05  FILLER            PIC X(01) VALUE SPACE.
+008600     05  FILLER            PIC X(132) VALUE ALL '*'.
+008700
+008800 01  EXC-TITLE-LINE.
+008900     05  FILLER            PIC X(01) VALUE SPACE.
+009000     05  FILLER            PIC X(132) VALUE
+009100         'EMP TABLE NUMERIC EDIT EXCEPTIONS LISTING'.
+009200
+009300 01  EXC-COLUMN-LINE.
+009400     05  FILLER            PIC X(01) VALUE SPACE.
+009500     05  FILLER            PIC X(15) VALUE 'EMPLOYEE NAME'.
+009600     05  FILLER            PIC X(03) VALUE SPACES.
+009700     05  FILLER            PIC X(05) VALUE 'REGN'.
+009800     05  FILLER            PIC X(03) VALUE SPACES.
+009900     05  FILLER            PIC X(10) VALUE 'WAGES'.
+010000     05  FILLER            PIC X(03) VALUE SPACES.
+010100     05  FILLER            PIC X(10) VALUE 'OT'.
+010200     05  FILLER            PIC X(03) VALUE SPACES.
+010300     05  FILLER            PIC X(10) VALUE 'COMM'.
+010400     05  FILLER            PIC X(69) VALUE SPACES.
+010500
+010600 01  EXC-DETAIL-LINE.
+010700     05  FILLER            PIC X(01) VALUE SPACE.
+010800     05  EXC-D-NAME        PIC X(15).
+010900     05  FILLER            PIC X(03) VALUE SPACES.
+011000     05  EXC-D-REGION      PIC X(05).
+011100     05  FILLER            PIC X(03) VALUE SPACES.
+011200     05  EXC-D-WAGES-FLAG  PIC X(10).
+011300     05  FILLER            PIC X(03) VALUE SPACES.
+011400     05  EXC-D-OT-FLAG     PIC X(10).
+011500     05  FILLER            PIC X(03) VALUE SPACES.
+011600     05  EXC-D-COMM-FLAG   PIC X(10).
+011700     05  FILLER            PIC X(69) VALUE SPACES.
+011800
+011900 01  EXC-TRAILER-LINE.
+012000     05  FILLER            PIC X(01) VALUE SPACE.
+012100     05  EXC-T-LABEL       PIC X(30) VALUE SPACES.
+012200     05  EXC-T-COUNT       PIC ZZZ,ZZ9.
+012300     05  FILLER            PIC X(95) VALUE SPACES.
+012400
+012500****************************************************
+012600****    ACCUMULATORS AND SWITCHES
+012700****************************************************
+012800 77  EMPFILE-EOF-SW        PIC X(01) VALUE 'N'.
+012900     88  EMPFILE-EOF                 VALUE 'Y'.
+013000
+013100 77  WAGES-VALID-SW        PIC X(01) VALUE 'Y'.
+013200     88  WAGES-VALID                 VALUE 'Y'.
+013300 77  OT-VALID-SW           PIC X(01) VALUE 'Y'.
+013400     88  OT-VALID                    VALUE 'Y'.
+013500 77  COMM-VALID-SW         PIC X(01) VALUE 'Y'.
+013600     88  COMM-VALID                  VALUE 'Y'.
+013700 77  ROW-VALID-SW          PIC X(01) VALUE 'Y'.
+013800     88  ROW-VALID                   VALUE 'Y'.
+013900
+014000 77  TOTAL-RECORDS-READ    PIC 9(07) VALUE ZERO.
+014100 77  TOTAL-EXCEPTIONS      PIC 9(07) VALUE ZERO.
+014200
+014300 PROCEDURE DIVISION.
+014400
+014500 0000-MAINLINE.
+014600
+014700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014800     PERFORM 2000-PROCESS-EMP THRU 2000-EXIT
+014900        UNTIL EMPFILE-EOF.
+015000     PERFORM 3000-FINISH-REPORT THRU 3000-EXIT.
+015100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+015200     GOBACK.
+015300
+015400 1000-INITIALIZE.
+015500
+015600     OPEN INPUT EMPFILE.
+015700     OPEN OUTPUT EXCFILE.
+015800
+015900     MOVE SPACES TO EXC-CC.
+016000     MOVE EXC-STAR-LINE TO EXC-OUTPUT-REC.
+016100     WRITE EXC-OUTPUT-REC.
+016200     WRITE EXC-OUTPUT-REC.
+016300     WRITE EXC-OUTPUT-REC.
+016400
+016500     MOVE EXC-TITLE-LINE TO EXC-OUTPUT-REC.
+016600     WRITE EXC-OUTPUT-REC.
+016700     WRITE EXC-OUTPUT-REC.
+016800
+016900     MOVE EXC-COLUMN-LINE TO EXC-OUTPUT-REC.
+017000     WRITE EXC-OUTPUT-REC.
+017100     WRITE EXC-OUTPUT-REC.
+017200
+017300     PERFORM 2100-READ-EMPFILE THRU 2100-EXIT.
+017400
+017500 1000-EXIT.
+017600     EXIT.
+017700
+017800 2000-PROCESS-EMP.
+017900
+018000     ADD 1 TO TOTAL-RECORDS-READ.
+018100     PERFORM 2200-VALIDATE-ROW THRU 2200-EXIT.
+018200
+018300     IF NOT ROW-VALID
+018400        PERFORM 2500-WRITE-EXCEPTION THRU 2500-EXIT
+018500        ADD 1 TO TOTAL-EXCEPTIONS
+018600     END-IF.
+018700
+018800     PERFORM 2100-READ-EMPFILE THRU 2100-EXIT.
+018900
+019000 2000-EXIT.
+019100     EXIT.
+019200
+019300 2100-READ-EMPFILE.
+019400
+019500     READ EMPFILE
+019600        AT END
+019700           MOVE 'Y' TO EMPFILE-EOF-SW
+019800     END-READ.
+019900
+020000 2100-EXIT.
+020100     EXIT.
+020200
+020300 2200-VALIDATE-ROW.
+020400
+020500     MOVE 'Y' TO WAGES-VALID-SW.
+020600     MOVE 'Y' TO OT-VALID-SW.
+020700     MOVE 'Y' TO COMM-VALID-SW.
+020800     MOVE 'Y' TO ROW-VALID-SW.
+020900
+021000     IF EMP-TB-WAGES IS NOT NUMERIC
+021100        MOVE 'N' TO WAGES-VALID-SW
+021200        MOVE 'N' TO ROW-VALID-SW
+021300     END-IF.
+021400
+021500     IF EMP-TB-OT IS NOT NUMERIC
+021600        MOVE 'N' TO OT-VALID-SW
+021700        MOVE 'N' TO ROW-VALID-SW
+021800     END-IF.
+021900
+022000     IF EMP-TB-COMM IS NOT NUMERIC
+022100        MOVE 'N' TO COMM-VALID-SW
+022200        MOVE 'N' TO ROW-VALID-SW
+022300     END-IF.
+022400
+022500 2200-EXIT.
+022600     EXIT.
+022700
+022800 2500-WRITE-EXCEPTION.
+022900
+023000     MOVE SPACES TO EXC-DETAIL-LINE.
+023100     MOVE EMP-TB-NAME   TO EXC-D-NAME.
+023200     MOVE EMP-TB-REGION TO EXC-D-REGION.
+023300
+023400     IF NOT WAGES-VALID
+023500        MOVE 'INVALID' TO EXC-D-WAGES-FLAG
+023600     END-IF.
+023700
+023800     IF NOT OT-VALID
+023900        MOVE 'INVALID' TO EXC-D-OT-FLAG
+024000     END-IF.
+024100
+024200     IF NOT COMM-VALID
+024300        MOVE 'INVALID' TO EXC-D-COMM-FLAG
+024400     END-IF.
+024500
+024600     MOVE EXC-DETAIL-LINE TO EXC-OUTPUT-REC.
+024700     WRITE EXC-OUTPUT-REC.
+024800
+024900 2500-EXIT.
+025000     EXIT.
+025100
+025200 3000-FINISH-REPORT.
+025300
+025400     MOVE SPACES TO EXC-CC.
+025500     MOVE EXC-STAR-LINE TO EXC-OUTPUT-REC.
+025600     WRITE EXC-OUTPUT-REC.
+025700     WRITE EXC-OUTPUT-REC.
+025800
+025900     MOVE SPACES TO EXC-TRAILER-LINE.
+026000     MOVE 'RECORDS READ' TO EXC-T-LABEL.
+026100     MOVE TOTAL-RECORDS-READ TO EXC-T-COUNT.
+026200     MOVE EXC-TRAILER-LINE TO EXC-OUTPUT-REC.
+026300     WRITE EXC-OUTPUT-REC.
+026400
+026500     MOVE SPACES TO EXC-TRAILER-LINE.
+026600     MOVE 'EXCEPTIONS FOUND' TO EXC-T-LABEL.
+026700     MOVE TOTAL-EXCEPTIONS TO EXC-T-COUNT.
+026800     MOVE EXC-TRAILER-LINE TO EXC-OUTPUT-REC.
+026900     WRITE EXC-OUTPUT-REC.
+027000
+027100     MOVE EXC-STAR-LINE TO EXC-OUTPUT-REC.
+027200     WRITE EXC-OUTPUT-REC.
+027300     WRITE EXC-OUTPUT-REC.
+027400     WRITE EXC-OUTPUT-REC.
+027500
+027600 3000-EXIT.
+027700     EXIT.
+027800
+027900 9000-TERMINATE.
+028000
+028100     CLOSE EMPFILE.
+028200     CLOSE EXCFILE.
+028300
+028400 9000-EXIT.
+028500     EXIT.
