@@ -0,0 +1,102 @@
+      ******************************************************************
+      * TCPYA01 - THE DATA AREA COPYBOOK FOR TPROG01                  *
+      *           REPORT HEADER / BODY PRINT LINES.                   *
+      * ---------------------------------------------------------------
+      *  DD/MM/YY  PROGRAMMER  CHANGES
+      *  ********  **********  *******
+      *  96/01/24  ISPW        NEW COPYBOOK
+      *  09/08/26  ISPW        ADDED CHECKPOINT-INTERVAL FOR THE
+      *                        GET-MESSAGE RESTART/CHECKPOINT LOGIC
+      *  09/08/26  ISPW        ADDED TRAILER-LINE AND THE
+      *                        RECORDS-READ-COUNT/LINES-WRITTEN-COUNT
+      *                        CONTROL TOTALS
+      *  09/08/26  ISPW        ADDED THE REJECT-RECORD LAYOUT FOR
+      *                        REJFILE AND REJECT-COUNT
+      *  09/08/26  ISPW        ADDED BODY-SOURCE-TAG TO BODY-LINE FOR
+      *                        MULTI-INPUT MERGE MODE
+      *  09/08/26  ISPW        ADDED EXPORT-CSV-LINE AND
+      *                        EXPORT-JSON-LINE FOR CSV/JSON EXPORT
+      *                        MODE
+      *  09/08/26  ISPW        ADDED REJECT-EXPORT-UNSAFE-DATA AND
+      *                        EXPORT-UNSAFE-CHAR-COUNT - A COMMA OR
+      *                        QUOTE IN TEXT-PORTION IS NOW REJECTED
+      *                        WHEN EXPORT MODE IS ON, SINCE NEITHER
+      *                        ROUND-TRIPS THROUGH CSV/JSON CLEANLY
+      *  09/08/26  ISPW        ADDED TRAILER-REJECT-COUNT SO THE
+      *                        TRAILER LINE ACCOUNTS FOR RECORDS
+      *                        DIVERTED TO REJFILE
+      ******************************************************************
+       01  STAR-LINE-1.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  FILLER              PIC X(132) VALUE ALL '*'.
+
+       01  FLASH-LINE.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  FILLER              PIC X(132) VALUE
+               'T P R O G 0 1   T R A I N I N G   R U N'.
+
+       01  MESSAGE-LINE                PIC X(072) VALUE
+           'THIS REPORT DEMONSTRATES THE COPY AND CALL FACILITIES OF CO
+      -    'BOL.'.
+
+      ******************************************************************
+      * BODY-LINE IS MOVED DIRECTLY TO OUTPUT-REC (133 BYTES), SO ITS  *
+      * TOTAL LENGTH MUST STAY AT 133 BYTES.                           *
+      ******************************************************************
+       01  BODY-LINE.
+           05  BODY-CC             PIC X(001) VALUE SPACE.
+           05  BODY-SOURCE-TAG     PIC X(008) VALUE SPACES.
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  BODY-TEXT           PIC X(072).
+           05  FILLER              PIC X(051) VALUE SPACES.
+
+      ******************************************************************
+      * CONTROL-TOTAL TRAILER LINE - WRITTEN AFTER THE CLOSING BOX SO  *
+      * OPERATIONS CAN RECONCILE OUTFILE AGAINST INFILE.               *
+      ******************************************************************
+       01  TRAILER-LINE.
+           05  FILLER               PIC X(001) VALUE SPACE.
+           05  TRAILER-LABEL-1      PIC X(020) VALUE
+               'RECORDS READ ......'.
+           05  TRAILER-RECORDS-READ PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER               PIC X(005) VALUE SPACES.
+           05  TRAILER-LABEL-2      PIC X(021) VALUE
+               'LINES WRITTEN ......'.
+           05  TRAILER-LINES-WRITTN PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER               PIC X(005) VALUE SPACES.
+           05  TRAILER-LABEL-3      PIC X(020) VALUE
+               'RECORDS REJECTED ...'.
+           05  TRAILER-REJECT-COUNT PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER               PIC X(028) VALUE SPACES.
+
+      ******************************************************************
+      * REJFILE RECORD - WRITTEN WHENEVER THE MOVE OF TEXT-PORTION     *
+      * INTO BODY-TEXT WOULD NOT ROUND-TRIP CLEANLY (OVERSIZED OR      *
+      * UNPRINTABLE SOURCE DATA).                                      *
+      ******************************************************************
+       01  REJECT-RECORD.
+           05  REJECT-REASON-CODE     PIC X(002).
+               88  REJECT-OVERSIZED-DATA        VALUE '01'.
+               88  REJECT-UNPRINTABLE-DATA      VALUE '02'.
+               88  REJECT-EXPORT-UNSAFE-DATA    VALUE '03'.
+           05  FILLER                  PIC X(001) VALUE SPACE.
+           05  REJECT-ORIGINAL-TEXT    PIC X(080).
+
+      ******************************************************************
+      * EXPORT LINES - BUILT FROM BODY-SOURCE-TAG/BODY-TEXT WHENEVER   *
+      * EXPORT MODE IS ACTIVE AND WRITTEN TO EXPORTFILE ALONGSIDE THE  *
+      * NORMAL PRINTED LINE ON OUTFILE.                                *
+      ******************************************************************
+       01  EXPORT-CSV-LINE.
+           05  EXPORT-CSV-TAG      PIC X(008).
+           05  FILLER              PIC X(001) VALUE ','.
+           05  EXPORT-CSV-TEXT     PIC X(072).
+
+       01  EXPORT-JSON-LINE            PIC X(120).
+
+       77  MESSANGER                PIC X(080).
+       77  CHECKPOINT-INTERVAL      PIC 9(05)       VALUE 1000.
+       77  RECORDS-READ-COUNT       PIC 9(09) COMP-3 VALUE ZERO.
+       77  LINES-WRITTEN-COUNT      PIC 9(09) COMP-3 VALUE ZERO.
+       77  REJECT-COUNT             PIC 9(09) COMP-3 VALUE ZERO.
+       77  EXPORT-UNSAFE-CHAR-COUNT PIC 9(03)       VALUE ZERO.
