@@ -0,0 +1,58 @@
+      ******************************************************************
+      * TCPYB01 - A COPY MEMBER FOR THE LINKAGE AREA PARAMETERS        *
+      *           PASSED BETWEEN TPROG01 AND TSUBR01.                 *
+      *                                                                *
+      *           THE CALLING PROGRAM DEFINES PASS-ME-AROUND IN        *
+      *           WORKING-STORAGE AND PASSES IT BY REFERENCE ON THE    *
+      *           CALL; TSUBR01 DEFINES THE SAME LAYOUT IN ITS          *
+      *           LINKAGE SECTION.                                     *
+      * ---------------------------------------------------------------
+      *  DD/MM/YY  PROGRAMMER  CHANGES
+      *  ********  **********  *******
+      *  96/01/24  ISPW        NEW COPYBOOK - ACTION-FLAG 'R' AND 'C'
+      *  09/08/26  ISPW        ADDED RESTART-COUNT/CHECKPOINT-COUNT
+      *                        FOR RESTART SUPPORT
+      *  09/08/26  ISPW        ADDED SOURCE-TAG, RETURNED WITH EVERY
+      *                        RECORD WHEN MULTI-INPUT MERGE MODE
+      *                        (TCPYC01) IS IN USE
+      *  09/08/26  ISPW        ADDED THE 'P' PEEK ACTION - RETURNS
+      *                        THE NEXT TEXT-PORTION WITHOUT
+      *                        ADVANCING INFILE
+      ******************************************************************
+       01  PASS-ME-AROUND.
+      *---------------------------------------------------------------*
+      *    ACTION-FLAG DRIVES WHAT TSUBR01 DOES ON THIS CALL:         *
+      *       'R' = READ THE NEXT RECORD FROM INFILE                  *
+      *       'P' = PEEK AT THE NEXT RECORD WITHOUT ADVANCING INFILE - *
+      *             THE FOLLOWING 'R' (OR 'P') RETURNS THE SAME       *
+      *             RECORD AGAIN, THIS TIME CONSUMING IT              *
+      *       'C' = CLOSE INFILE                                      *
+      *---------------------------------------------------------------*
+           05  ACTION-FLAG            PIC X(001).
+               88  READ-REQUEST                 VALUE 'R'.
+               88  PEEK-REQUEST                 VALUE 'P'.
+               88  CLOSE-REQUEST                VALUE 'C'.
+
+           05  EOF-SWITCH             PIC X(001) VALUE 'N'.
+               88  INFILE-EOF                   VALUE 'Y'.
+               88  INFILE-NOT-EOF               VALUE 'N'.
+
+           05  TEXT-PORTION           PIC X(080).
+
+      *---------------------------------------------------------------*
+      *    RESTART-COUNT IS SET BY TPROG01 (FROM ITS RESTART          *
+      *    PARAMETER) BEFORE THE FIRST 'R' CALL, TELLING TSUBR01 HOW  *
+      *    MANY INFILE RECORDS TO SKIP OVER ON OPEN.  CHECKPOINT-COUNT*
+      *    IS RETURNED ON EVERY 'R' CALL WITH THE CURRENT RECORD      *
+      *    COUNT SO TPROG01 CAN DECIDE WHEN TO WRITE A CHECKPOINT.    *
+      *---------------------------------------------------------------*
+           05  RESTART-COUNT          PIC 9(09) COMP-3 VALUE ZERO.
+           05  CHECKPOINT-COUNT       PIC 9(09) COMP-3 VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *    SOURCE-TAG IS RETURNED ON EVERY 'R' CALL WITH THE TAG OF   *
+      *    WHICHEVER DATASET (SEE TCPYC01) THE RECORD JUST RETURNED   *
+      *    CAME FROM.  IN SINGLE-FILE MODE IT IS WHATEVER TAG WAS     *
+      *    GIVEN FOR ENTRY 1 (BLANK IF NONE WAS SUPPLIED).            *
+      *---------------------------------------------------------------*
+           05  SOURCE-TAG             PIC X(008).
