@@ -0,0 +1,27 @@
+      ******************************************************************
+      * EMPTRAN - THE TRANSACTION RECORD LAYOUT FOR EMP TABLE          *
+      *           MAINTENANCE (ADD/CHANGE/DELETE).  ONE TRANSACTION    *
+      *           PER EMP-TB-NAME/EMP-TB-REGION KEY, SORTED ASCENDING  *
+      *           THE SAME WAY AS THE EMP MASTER EXTRACT (EMPREC.cpy)  *
+      *           SO THE TWO CAN BE MATCHED ON A SINGLE PASS.          *
+      * ---------------------------------------------------------------
+      *  DD/MM/YY  PROGRAMMER  CHANGES
+      *  ********  **********  *******
+      *  09/08/26  ISPW        NEW COPYBOOK - EMP MAINTENANCE
+      ******************************************************************
+       01  EMP-TRAN-RECORD.
+      *---------------------------------------------------------------*
+      *    EMP-TRAN-ACTION:  'A' = ADD     'C' = CHANGE   'D' = DELETE *
+      *---------------------------------------------------------------*
+           05  EMP-TRAN-ACTION         PIC X(01).
+               88  EMP-TRAN-IS-ADD             VALUE 'A'.
+               88  EMP-TRAN-IS-CHANGE          VALUE 'C'.
+               88  EMP-TRAN-IS-DELETE          VALUE 'D'.
+
+           05  EMP-TRAN-NAME           PIC X(15).
+           05  EMP-TRAN-REGION         PIC X(05).
+           05  EMP-TRAN-TYPE           PIC X(01).
+           05  EMP-TRAN-YRS-SERVICE    PIC S9(9)V USAGE COMP-3.
+           05  EMP-TRAN-WAGES          PIC X(08).
+           05  EMP-TRAN-OT             PIC X(08).
+           05  EMP-TRAN-COMM           PIC X(08).
