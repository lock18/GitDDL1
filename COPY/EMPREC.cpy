@@ -0,0 +1,20 @@
+      ******************************************************************
+      * EMPREC - FLAT RECORD LAYOUT FOR THE EMP TABLE UNLOAD EXTRACT   *
+      *          USED BY BATCH PROGRAMS THAT PROCESS THE EMP EXTRACT  *
+      *          DATASET SEQUENTIALLY (NO SQL, NO PRECOMPILE STEP).   *
+      *          FIELD NAMES AND LAYOUT ARE KEPT IN SYNC WITH THE     *
+      *          EMP DCLGEN (SEE EMP.cpy) - THIS IS THE SAME ROW      *
+      *          SHAPE, WITHOUT THE EXEC SQL DECLARE TABLE STATEMENT  *
+      *          THAT ONLY THE DB2 PRECOMPILER NEEDS.                 *
+      ******************************************************************
+       01  DCLEMP.
+           10 EMP-TB-NAME          PIC X(15).
+           10 EMP-TB-REGION        PIC X(5).
+           10 EMP-TB-TYPE          PIC X(1).
+           10 EMP-TB-YRS-SERVICE   PIC S9(9)V USAGE COMP-3.
+           10 EMP-TB-WAGES         PIC X(8).
+           10 EMP-TB-OT            PIC X(8).
+           10 EMP-TB-COMM          PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
