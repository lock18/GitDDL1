@@ -0,0 +1,25 @@
+      ******************************************************************
+      * TCPYC01 - THE MULTI-INPUT DATASET TABLE PASSED BETWEEN          *
+      *           TPROG01 AND TSUBR01 SO A SINGLE GET-MESSAGE READ      *
+      *           LOOP CAN MERGE SEVERAL INPUT DATASETS INTO ONE        *
+      *           INFILE PASS.                                          *
+      *                                                                 *
+      *           ENTRY 1 ALWAYS DESCRIBES THE STATICALLY ASSIGNED      *
+      *           INFILE (UT-S-INPUT) - ITS NAME IS NOT USED, ONLY      *
+      *           ITS TAG.  ENTRIES 2 THRU MI-DSN-COUNT ARE OPENED IN   *
+      *           TURN, IN ORDER, AGAINST INFILE2 (ASSIGN DYNAMIC) AS   *
+      *           EACH PRIOR DATASET REACHES END OF FILE.               *
+      *                                                                 *
+      *           WHEN MI-DSN-COUNT IS LEFT AT ITS DEFAULT OF 1, THE    *
+      *           MERGE LOGIC NEVER OPENS INFILE2 AND TSUBR01 BEHAVES   *
+      *           EXACTLY AS IT DID BEFORE THIS COPYBOOK EXISTED.       *
+      * ---------------------------------------------------------------
+      *  DD/MM/YY  PROGRAMMER  CHANGES
+      *  ********  **********  *******
+      *  09/08/26  ISPW        NEW COPYBOOK - MULTI-INPUT MERGE MODE
+      ******************************************************************
+       01  MULTI-INPUT-TABLE.
+           05  MI-DSN-COUNT           PIC 9(02) VALUE 1.
+           05  MI-DSN-ENTRY OCCURS 10 TIMES.
+               10  MI-DSN-NAME        PIC X(44) VALUE SPACES.
+               10  MI-DSN-TAG         PIC X(08) VALUE SPACES.
