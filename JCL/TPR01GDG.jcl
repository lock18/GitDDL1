@@ -0,0 +1,17 @@
+//TPR01GDG JOB (ACCTNO),'DEFINE GDG BASE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*  ONE-TIME SETUP - DEFINES THE GDG BASE FOR TPROG01'S OUTFILE.
+//*  RUN THIS JOB ONCE, BEFORE TPROG01.jcl IS EVER SUBMITTED, TO
+//*  CREATE THE GENERATION DATA GROUP THAT PAY.TPROG01.OUTPUT WILL
+//*  ROLL GENERATIONS UNDER.  DO NOT RESUBMIT - IDCAMS WILL FAIL
+//*  WITH A DUPLICATE-NAME CONDITION IF THE BASE ALREADY EXISTS.
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+   DEFINE GDG (NAME(PAY.TPROG01.OUTPUT)   -
+               LIMIT(15)                  -
+               NOEMPTY                    -
+               SCRATCH)
+/*
