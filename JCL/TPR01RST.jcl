@@ -0,0 +1,28 @@
+//TPR01RST JOB (ACCTNO),'TPROG01 RESTART GUARD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*  RESTART GUARD FOR TPROG01.  RUN THIS JOB BY ITSELF - NOT AS PART
+//*  OF TPROG01.jcl - THE FIRST TIME STEP020 OF TPROG01 ABENDS AND YOU
+//*  NEED TO KNOW HOW FAR IT GOT BEFORE RESUBMITTING WITH A RESTART
+//*  COUNT.  IT IS NOT PART OF THE NORMAL PRODUCTION JOB STREAM, SO
+//*  THERE IS NO COND= OR RESTART= GUESSING ABOUT WHETHER THIS RUN IS
+//*  A RESTART - YOU ONLY SUBMIT THIS JOB WHEN YOU ALREADY KNOW IT IS.
+//*
+//*  CHKPOUT IS A PLAIN SEQUENTIAL FILE (NOT VSAM), SO THERE IS NO
+//*  KEYED WAY TO GO STRAIGHT TO ITS LAST RECORD.  SORT'S OUTFIL
+//*  SAVE PARAMETER DOES THAT FOR US: COMBINED WITH ENDREC=1 IT
+//*  SELECTS FROM THE END OF THE FILE INSTEAD OF THE FRONT, SO
+//*  SORTOUT GETS EXACTLY THE ONE MOST RECENT CHECKPOINT RECORD.
+//*
+//*  AFTER THIS STEP:
+//*    1.  READ THE RECORD COUNT OFF THE SYSPRINT LISTING.
+//*    2.  RESUBMIT TPROG01.jcl WITH RESTART=STEP020,RESTCNT=<count>.
+//*********************************************************************
+//STEP010  EXEC PGM=SORT
+//SORTIN   DD DSN=PAY.TPROG01.CHKPOINT,DISP=SHR
+//SORTOUT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+   OPTION COPY
+   OUTFIL FNAMES=SORTOUT,STARTREC=1,ENDREC=1,SAVE
+/*
