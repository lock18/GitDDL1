@@ -0,0 +1,61 @@
+//TPROG01  JOB (ACCTNO),'EMP EXTRACT REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*  RUNS TPROG01 AGAINST THE NIGHTLY EMP EXTRACT.  OUTFILE (DD
+//*  OUTPUT) IS ALLOCATED AS THE NEXT GENERATION OF THE
+//*  PAY.TPROG01.OUTPUT GDG (SEE TPR01GDG.jcl, RUN ONCE BEFORE THIS
+//*  JOB IS EVER SUBMITTED) SO EACH RUN'S REPORT IS KEPT AS ITS OWN
+//*  GENERATION RATHER THAN OVERWRITING THE LAST ONE.
+//*
+//*  RESTART AFTER AN ABEND
+//*  -----------------------
+//*  TPROG01 WRITES A CHECKPOINT RECORD TO CHKPOUT EVERY N INPUT
+//*  RECORDS (SEE CHECKPOINT-INTERVAL IN TCPYA01).  IF STEP020
+//*  ABENDS:
+//*    1.  RUN JCL/TPR01RST.jcl BY ITSELF (A SEPARATE JOB, NOT PART OF
+//*        THIS STREAM - SEE ITS OWN COMMENTS) TO PRINT THE LAST
+//*        CHECKPOINT RECORD.
+//*    2.  READ THE RECORD COUNT OFF THAT LISTING AND OVERRIDE THE
+//*        RESTCNT SYMBOLIC BELOW WITH IT.
+//*    3.  RESUBMIT THIS JOB WITH RESTART=STEP020,RESTCNT=<count>.
+//*        STEP020 REPOSITIONS INFILE PAST THE ALREADY-PROCESSED
+//*        RECORDS INSTEAD OF STARTING THE PASS OVER.  BECAUSE
+//*        DD OUTPUT USES DISP=(NEW,CATLG,DELETE), THE ABENDED
+//*        GENERATION WAS ALREADY UNCATALOGED AND SCRATCHED, SO THE
+//*        SAME (+1) GENERATION IS SAFELY REBUILT FROM THE RESTART
+//*        POINT FORWARD ON THE RERUN.
+//*
+//*  RESTCNT DEFAULTS TO ALL ZEROS (NO RESTART - PROCESS INFILE FROM
+//*  THE FIRST RECORD).  EXPMODE DEFAULTS TO A BLANK (NO CSV/JSON
+//*  EXPORT); OVERRIDE TO C OR J TO TURN ON THE EXPORT FEED.
+//*********************************************************************
+//         SET RESTCNT='000000000'
+//         SET EXPMODE=' '
+//*
+//STEP020  EXEC PGM=TPROG01,PARM='&RESTCNT&EXPMODE'
+//STEPLIB  DD DSN=PAY.LOADLIB,DISP=SHR
+//*        DSNLIST IS OPTIONAL - MULTI-INPUT MERGE MODE, SEE TCPYC01.
+//*        DEFAULTS TO DD DUMMY, WHICH TPROG01 TREATS
+//*        THE SAME AS A MISSING CONTROL FILE (SINGLE-FILE MODE).  TO
+//*        TURN ON MERGE MODE FOR A RUN, REPLACE DD DUMMY BELOW WITH
+//*        DD DSN=PAY.TPROG01.DSNLIST,DISP=SHR.
+//DSNLIST  DD DUMMY
+//INPUT    DD DSN=PAY.TPROG01.INPUT,DISP=SHR
+//OUTPUT   DD DSN=PAY.TPROG01.OUTPUT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0),
+//            SPACE=(TRK,(50,25),RLSE)
+//CHKPOUT  DD DSN=PAY.TPROG01.CHKPOINT,
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=9,BLKSIZE=0),
+//            SPACE=(TRK,(5,5),RLSE)
+//REJECT   DD DSN=PAY.TPROG01.REJECT,
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=83,BLKSIZE=0),
+//            SPACE=(TRK,(5,5),RLSE)
+//EXPORT   DD DSN=PAY.TPROG01.EXPORT,
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=120,BLKSIZE=0),
+//            SPACE=(TRK,(20,10),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
